@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCOLLEGE-REPORT.
+       AUTHOR. DEVELOPER-2-DM.
+      *================================================================*
+      * InCollege - Nightly Batch Reporting Program
+      *
+      * Standalone batch run over the persisted InCollege data files -
+      * no interactive input, no InCollege-Input.txt/Output.txt. Reads
+      * ACCOUNTS-FILE, AUDIT-FILE, and LEARNING-RECORDS-FILE and writes
+      * a dated summary report: total accounts, new accounts today,
+      * login success/failure counts, and the most-picked skill from
+      * the Skills menu.
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Accounts file - same layout as INCOLLEGE's ACCOUNTS-FILE
+           SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+      *    Audit file - login/registration/logout event log
+           SELECT AUDIT-FILE ASSIGN TO "data/audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *    Learning records file - skill enrollment/completion
+           SELECT LEARNING-RECORDS-FILE
+               ASSIGN TO "data/learning-records.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEARNING-STATUS.
+
+      *    Report file - fixed allocation, like every other SELECT in
+      *    this system; the run date is stamped into the report's own
+      *    header line (BUILD-REPORT-FILENAME/WRITE-REPORT) rather than
+      *    into the file name, so a scheduler archiving this DD after
+      *    each nightly step still gets a distinct dated copy
+           SELECT REPORT-FILE ASSIGN TO "data/incollege-report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACCOUNT-RECORD.
+           05 AR-USERNAME                 PIC X(20).
+           05 AR-PASSWORD                 PIC X(16).
+           05 AR-CREATED-DATE             PIC X(8).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-TIMESTAMP               PIC X(14).
+           05 AUD-USERNAME                PIC X(20).
+           05 AUD-EVENT-TYPE              PIC X(12).
+           05 AUD-RESULT                  PIC X(7).
+
+       FD LEARNING-RECORDS-FILE.
+       01 LEARNING-RECORD.
+           05 LR-USERNAME                 PIC X(20).
+           05 LR-SKILL-ID                 PIC 9(1).
+           05 LR-SKILL-NAME               PIC X(25).
+           05 LR-ENROLLED-DATE            PIC X(8).
+           05 LR-STATUS                   PIC X(1).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      *    File status variables
+       01 WS-ACCOUNTS-STATUS              PIC XX VALUE SPACES.
+       01 WS-AUDIT-STATUS                 PIC XX VALUE SPACES.
+       01 WS-LEARNING-STATUS              PIC XX VALUE SPACES.
+       01 WS-REPORT-STATUS                PIC XX VALUE SPACES.
+
+       01 WS-TODAY-DATE                   PIC X(8) VALUE SPACES.
+       01 WS-OUTPUT-LINE                  PIC X(100) VALUE SPACES.
+
+      *    Old-format (pre-hash) ACCOUNTS-FILE rows are 40 bytes
+      *    (12-byte password, date starting at byte 33) instead of the
+      *    current 44-byte layout (16-byte password, date at byte 37) -
+      *    same raw-length check INCOLLEGE.COB's LOAD-ONE-ACCOUNT-RECORD
+      *    uses, so a row that hasn't gone through INCOLLEGE.COB's
+      *    one-time rehash/rewrite yet is still tallied against the
+      *    right created-date instead of a shifted, mostly-blank one
+       01 WS-ACCOUNTS-RAW-LINE            PIC X(44) VALUE SPACES.
+       01 WS-ACCOUNTS-RAW-LEN             PIC 999 VALUE 0.
+       01 WS-AR-CREATED-DATE              PIC X(8) VALUE SPACES.
+
+      *    Account totals
+       01 WS-TOTAL-ACCOUNTS               PIC 9(5) VALUE 0.
+       01 WS-NEW-ACCOUNTS-TODAY           PIC 9(5) VALUE 0.
+
+      *    Login totals (from AUDIT-FILE)
+       01 WS-LOGIN-SUCCESS-COUNT          PIC 9(5) VALUE 0.
+       01 WS-LOGIN-FAILURE-COUNT          PIC 9(5) VALUE 0.
+
+      *    Skill pick totals (from LEARNING-RECORDS-FILE) - same 5
+      *    fixed skills as SKILLS-MENU in INCOLLEGE
+       01 WS-SKILL-TOTALS-TABLE.
+           05 WS-SKILL-TOTAL OCCURS 5 TIMES.
+               10 WS-SKILL-TOTAL-ID       PIC 9(1).
+               10 WS-SKILL-TOTAL-NAME     PIC X(25).
+               10 WS-SKILL-TOTAL-COUNT    PIC 9(5).
+       01 WS-SKILL-INDEX                  PIC 9 VALUE 0.
+       01 WS-TOP-SKILL-INDEX              PIC 9 VALUE 0.
+       01 WS-TOP-SKILL-COUNT              PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROGRAM.
+           PERFORM INITIALIZE-REPORT
+           PERFORM SUMMARIZE-ACCOUNTS
+           PERFORM SUMMARIZE-AUDIT-LOG
+           PERFORM SUMMARIZE-SKILL-PICKS
+           PERFORM WRITE-REPORT
+           PERFORM CLEANUP-REPORT
+           STOP RUN.
+
+      *================================================================*
+      * INITIALIZATION AND CLEANUP
+      *================================================================*
+
+       INITIALIZE-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           PERFORM INITIALIZE-SKILL-TOTALS
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "Error opening report file: " WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       INITIALIZE-SKILL-TOTALS.
+           MOVE 1 TO WS-SKILL-TOTAL-ID(1)
+           MOVE "Python Programming" TO WS-SKILL-TOTAL-NAME(1)
+           MOVE 2 TO WS-SKILL-TOTAL-ID(2)
+           MOVE "Data Analysis" TO WS-SKILL-TOTAL-NAME(2)
+           MOVE 3 TO WS-SKILL-TOTAL-ID(3)
+           MOVE "Machine Learning" TO WS-SKILL-TOTAL-NAME(3)
+           MOVE 4 TO WS-SKILL-TOTAL-ID(4)
+           MOVE "Web Development" TO WS-SKILL-TOTAL-NAME(4)
+           MOVE 5 TO WS-SKILL-TOTAL-ID(5)
+           MOVE "Database Management" TO WS-SKILL-TOTAL-NAME(5)
+           PERFORM VARYING WS-SKILL-INDEX FROM 1 BY 1
+               UNTIL WS-SKILL-INDEX > 5
+               MOVE 0 TO WS-SKILL-TOTAL-COUNT(WS-SKILL-INDEX)
+           END-PERFORM.
+
+       CLEANUP-REPORT.
+           CLOSE REPORT-FILE
+           DISPLAY "Report written to data/incollege-report.dat".
+
+      *================================================================*
+      * ACCOUNT TOTALS
+      *================================================================*
+
+       SUMMARIZE-ACCOUNTS.
+           MOVE 0 TO WS-TOTAL-ACCOUNTS
+           MOVE 0 TO WS-NEW-ACCOUNTS-TODAY
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-STATUS = "00"
+               PERFORM UNTIL WS-ACCOUNTS-STATUS NOT = "00"
+                   READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           PERFORM TALLY-ONE-ACCOUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       TALLY-ONE-ACCOUNT.
+           ADD 1 TO WS-TOTAL-ACCOUNTS
+           MOVE ACCOUNT-RECORD TO WS-ACCOUNTS-RAW-LINE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ACCOUNTS-RAW-LINE))
+               TO WS-ACCOUNTS-RAW-LEN
+           IF WS-ACCOUNTS-RAW-LEN <= 40
+               MOVE WS-ACCOUNTS-RAW-LINE(33:8) TO WS-AR-CREATED-DATE
+           ELSE
+               MOVE AR-CREATED-DATE TO WS-AR-CREATED-DATE
+           END-IF
+           IF WS-AR-CREATED-DATE = WS-TODAY-DATE
+               ADD 1 TO WS-NEW-ACCOUNTS-TODAY
+           END-IF.
+
+      *================================================================*
+      * LOGIN SUCCESS/FAILURE TOTALS
+      *================================================================*
+
+       SUMMARIZE-AUDIT-LOG.
+           MOVE 0 TO WS-LOGIN-SUCCESS-COUNT
+           MOVE 0 TO WS-LOGIN-FAILURE-COUNT
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS = "00"
+               PERFORM UNTIL WS-AUDIT-STATUS NOT = "00"
+                   READ AUDIT-FILE INTO AUDIT-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           PERFORM TALLY-ONE-AUDIT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       TALLY-ONE-AUDIT-RECORD.
+           IF FUNCTION TRIM(AUD-EVENT-TYPE) = "LOGIN"
+               IF FUNCTION TRIM(AUD-RESULT) = "SUCCESS"
+                   ADD 1 TO WS-LOGIN-SUCCESS-COUNT
+               ELSE
+                   ADD 1 TO WS-LOGIN-FAILURE-COUNT
+               END-IF
+           END-IF.
+
+      *================================================================*
+      * MOST-PICKED SKILL
+      *================================================================*
+
+       SUMMARIZE-SKILL-PICKS.
+           OPEN INPUT LEARNING-RECORDS-FILE
+           IF WS-LEARNING-STATUS = "00"
+               PERFORM UNTIL WS-LEARNING-STATUS NOT = "00"
+                   READ LEARNING-RECORDS-FILE INTO LEARNING-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           PERFORM TALLY-ONE-SKILL-PICK
+                   END-READ
+               END-PERFORM
+               CLOSE LEARNING-RECORDS-FILE
+           END-IF
+           PERFORM FIND-TOP-SKILL.
+
+       TALLY-ONE-SKILL-PICK.
+           PERFORM VARYING WS-SKILL-INDEX FROM 1 BY 1
+               UNTIL WS-SKILL-INDEX > 5
+               IF LR-SKILL-ID = WS-SKILL-TOTAL-ID(WS-SKILL-INDEX)
+                   ADD 1 TO WS-SKILL-TOTAL-COUNT(WS-SKILL-INDEX)
+               END-IF
+           END-PERFORM.
+
+       FIND-TOP-SKILL.
+           MOVE 1 TO WS-TOP-SKILL-INDEX
+           MOVE WS-SKILL-TOTAL-COUNT(1) TO WS-TOP-SKILL-COUNT
+           PERFORM VARYING WS-SKILL-INDEX FROM 2 BY 1
+               UNTIL WS-SKILL-INDEX > 5
+               IF WS-SKILL-TOTAL-COUNT(WS-SKILL-INDEX)
+                   > WS-TOP-SKILL-COUNT
+                   MOVE WS-SKILL-INDEX TO WS-TOP-SKILL-INDEX
+                   MOVE WS-SKILL-TOTAL-COUNT(WS-SKILL-INDEX)
+                       TO WS-TOP-SKILL-COUNT
+               END-IF
+           END-PERFORM.
+
+      *================================================================*
+      * REPORT OUTPUT
+      *================================================================*
+
+       WRITE-REPORT.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "InCollege Daily Summary Report - "
+                  DELIMITED SIZE
+                  WS-TODAY-DATE DELIMITED SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Total accounts: " DELIMITED SIZE
+                  WS-TOTAL-ACCOUNTS DELIMITED SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING "New accounts today: " DELIMITED SIZE
+                  WS-NEW-ACCOUNTS-TODAY DELIMITED SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Login successes: " DELIMITED SIZE
+                  WS-LOGIN-SUCCESS-COUNT DELIMITED SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Login failures: " DELIMITED SIZE
+                  WS-LOGIN-FAILURE-COUNT DELIMITED SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           IF WS-TOP-SKILL-COUNT = 0
+               STRING "Most-picked skill: none yet" DELIMITED SIZE
+                      INTO REPORT-RECORD
+           ELSE
+               STRING "Most-picked skill: " DELIMITED SIZE
+                      FUNCTION TRIM(
+                          WS-SKILL-TOTAL-NAME(WS-TOP-SKILL-INDEX))
+                          DELIMITED SIZE
+                      " (" DELIMITED SIZE
+                      WS-TOP-SKILL-COUNT DELIMITED SIZE
+                      " picks)" DELIMITED SIZE
+                      INTO REPORT-RECORD
+           END-IF
+           WRITE REPORT-RECORD.

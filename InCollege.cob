@@ -1,574 +1,2299 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INCOLLEGE.
-       AUTHOR. DEVELOPER-2-DM.
-      *================================================================*
-      * InCollege - Login System Alpha Version
-      * 
-      * DEVELOPER 2 (DM) TASKS IMPLEMENTED:
-      *   USF2-118: Input from predefined file
-      *   USF2-119: Output displayed on screen
-      *   USF2-120: Output written to file
-      *   USF2-123: Account persistence (save/load)
-      *   USF2-127: Unlimited login attempts
-      *   USF2-131: Skills submenu with 5 skills
-      *   USF2-132: Return to previous menu option
-      *   USF2-133: Logout terminates program
-      *
-      * DEVELOPER 1 (TM) TASKS - PLACEHOLDERS MARKED WITH "TM-TODO":
-      *   USF2-121: 5 account limit
-      *   USF2-122: Password validation
-      *   USF2-124: "Too many accounts" message
-      *   USF2-125: Successful login message
-      *   USF2-126: Failed login message
-      *   USF2-128: Post-login menu
-      *   USF2-129: Job search under construction
-      *   USF2-130: Find someone under construction
-      *================================================================*
-
-       ENVIRONMENT DIVISION.
-       
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *    Input file - all user input read from here (USF2-118)
-           SELECT INPUT-FILE ASSIGN TO "data/InCollege-Input.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-INPUT-STATUS.
-       
-      *    Output file - all output written here too (USF2-120)
-           SELECT OUTPUT-FILE ASSIGN TO "data/InCollege-Output.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-OUTPUT-STATUS.
-       
-      *    Accounts file - persistence (USF2-123)
-           SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-ACCOUNTS-STATUS.
-
-       DATA DIVISION.
-       
-       FILE SECTION.
-       
-       FD INPUT-FILE.
-       01 INPUT-RECORD                    PIC X(100).
-       
-       FD OUTPUT-FILE.
-       01 OUTPUT-RECORD                   PIC X(100).
-       
-       FD ACCOUNTS-FILE.
-       01 ACCOUNT-RECORD.
-           05 AR-USERNAME                 PIC X(20).
-           05 AR-PASSWORD                 PIC X(12).
-       
-       WORKING-STORAGE SECTION.
-       
-      *    File status variables
-       01 WS-INPUT-STATUS                 PIC XX VALUE SPACES.
-       01 WS-OUTPUT-STATUS                PIC XX VALUE SPACES.
-       01 WS-ACCOUNTS-STATUS              PIC XX VALUE SPACES.
-       
-      *    Program control flags
-       01 WS-EOF-FLAG                     PIC 9 VALUE 0.
-           88 END-OF-INPUT                VALUE 1.
-       01 WS-PROGRAM-EXIT                 PIC 9 VALUE 0.
-           88 EXIT-PROGRAM                VALUE 1.
-       01 WS-LOGGED-IN                    PIC 9 VALUE 0.
-           88 USER-LOGGED-IN              VALUE 1.
-       01 WS-LOGIN-SUCCESS                PIC 9 VALUE 0.
-           88 LOGIN-SUCCESSFUL            VALUE 1.
-       
-      *    Account storage - up to 5 accounts (USF2-121 limit)
-       01 WS-ACCOUNT-COUNT                PIC 9 VALUE 0.
-       01 WS-MAX-ACCOUNTS                 PIC 9 VALUE 5.
-       01 WS-ACCOUNTS-TABLE.
-           05 WS-ACCOUNT OCCURS 5 TIMES.
-               10 WS-ACCT-USERNAME        PIC X(20).
-               10 WS-ACCT-PASSWORD        PIC X(12).
-       
-      *    Current user input
-       01 WS-USER-INPUT                   PIC X(100) VALUE SPACES.
-       01 WS-MENU-CHOICE                  PIC X(1) VALUE SPACES.
-       01 WS-SKILL-CHOICE                 PIC X(1) VALUE SPACES.
-       
-      *    Login/Registration working variables
-       01 WS-INPUT-USERNAME               PIC X(20) VALUE SPACES.
-       01 WS-INPUT-PASSWORD               PIC X(12) VALUE SPACES.
-       01 WS-CURRENT-USER                 PIC X(20) VALUE SPACES.
-       
-      *    Loop counters
-       01 WS-INDEX                        PIC 9 VALUE 0.
-       
-      *    Password validation flags (TM-TODO: USF2-122)
-       01 WS-PASSWORD-VALID               PIC 9 VALUE 0.
-           88 PASSWORD-IS-VALID           VALUE 1.
-       01 WS-PASSWORD-LENGTH              PIC 99 VALUE 0.
-       01 WS-HAS-CAPITAL                  PIC 9 VALUE 0.
-       01 WS-HAS-DIGIT                    PIC 9 VALUE 0.
-       01 WS-HAS-SPECIAL                  PIC 9 VALUE 0.
-       
-      *    Output line for dual output
-       01 WS-OUTPUT-LINE                  PIC X(100) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       
-       MAIN-PROGRAM.
-           PERFORM INITIALIZE-PROGRAM
-           PERFORM LOAD-ACCOUNTS
-           PERFORM MAIN-MENU-LOOP UNTIL EXIT-PROGRAM
-           PERFORM CLEANUP-PROGRAM
-           STOP RUN.
-
-      *================================================================*
-      * INITIALIZATION AND CLEANUP
-      *================================================================*
-       
-       INITIALIZE-PROGRAM.
-      *    Open input file (USF2-118)
-           OPEN INPUT INPUT-FILE
-           IF WS-INPUT-STATUS NOT = "00"
-               DISPLAY "Error opening input file: " WS-INPUT-STATUS
-               MOVE 1 TO WS-PROGRAM-EXIT
-           END-IF
-           
-      *    Open output file (USF2-120)
-           OPEN OUTPUT OUTPUT-FILE
-           IF WS-OUTPUT-STATUS NOT = "00"
-               DISPLAY "Error opening output file: " WS-OUTPUT-STATUS
-               MOVE 1 TO WS-PROGRAM-EXIT
-           END-IF.
-       
-       CLEANUP-PROGRAM.
-           CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE
-           PERFORM SAVE-ACCOUNTS.
-
-      *================================================================*
-      * DUAL OUTPUT HELPER - Screen + File (USF2-119, USF2-120)
-      *================================================================*
-       
-       WRITE-OUTPUT.
-      *    Display to screen (USF2-119)
-           DISPLAY WS-OUTPUT-LINE
-      *    Write to file (USF2-120)
-           WRITE OUTPUT-RECORD FROM WS-OUTPUT-LINE
-           MOVE SPACES TO WS-OUTPUT-LINE.
-       
-       WRITE-BLANK-LINE.
-           MOVE SPACES TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT.
-
-      *================================================================*
-      * INPUT HELPER - Read from file (USF2-118)
-      *================================================================*
-       
-       READ-USER-INPUT.
-           READ INPUT-FILE INTO WS-USER-INPUT
-               AT END
-                   MOVE 1 TO WS-EOF-FLAG
-                   MOVE 1 TO WS-PROGRAM-EXIT
-               NOT AT END
-      *            Echo input to output file (per spec requirement)
-                   MOVE WS-USER-INPUT TO WS-OUTPUT-LINE
-                   PERFORM WRITE-OUTPUT
-           END-READ.
-
-      *================================================================*
-      * ACCOUNT PERSISTENCE - Load/Save (USF2-123)
-      *================================================================*
-       
-       LOAD-ACCOUNTS.
-           OPEN INPUT ACCOUNTS-FILE
-           IF WS-ACCOUNTS-STATUS = "00"
-               MOVE 0 TO WS-ACCOUNT-COUNT
-               PERFORM UNTIL WS-ACCOUNTS-STATUS NOT = "00"
-                   READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
-                       AT END
-                           EXIT PERFORM
-                       NOT AT END
-                           ADD 1 TO WS-ACCOUNT-COUNT
-                           MOVE AR-USERNAME TO 
-                               WS-ACCT-USERNAME(WS-ACCOUNT-COUNT)
-                           MOVE AR-PASSWORD TO 
-                               WS-ACCT-PASSWORD(WS-ACCOUNT-COUNT)
-                   END-READ
-               END-PERFORM
-               CLOSE ACCOUNTS-FILE
-           ELSE
-      *        File doesn't exist yet - that's okay for first run
-               MOVE 0 TO WS-ACCOUNT-COUNT
-           END-IF.
-       
-       SAVE-ACCOUNTS.
-           OPEN OUTPUT ACCOUNTS-FILE
-           IF WS-ACCOUNTS-STATUS = "00"
-               PERFORM VARYING WS-INDEX FROM 1 BY 1 
-                   UNTIL WS-INDEX > WS-ACCOUNT-COUNT
-                   MOVE WS-ACCT-USERNAME(WS-INDEX) TO AR-USERNAME
-                   MOVE WS-ACCT-PASSWORD(WS-INDEX) TO AR-PASSWORD
-                   WRITE ACCOUNT-RECORD
-               END-PERFORM
-               CLOSE ACCOUNTS-FILE
-           END-IF.
-
-      *================================================================*
-      * MAIN MENU LOOP
-      *================================================================*
-       
-       MAIN-MENU-LOOP.
-           IF EXIT-PROGRAM
-               EXIT PARAGRAPH
-           END-IF
-           
-           PERFORM DISPLAY-WELCOME-MENU
-           PERFORM READ-USER-INPUT
-           
-           IF EXIT-PROGRAM
-               EXIT PARAGRAPH
-           END-IF
-           
-           EVALUATE TRUE
-               WHEN WS-USER-INPUT(1:1) = "1"
-                   PERFORM LOGIN-PROCESS
-               WHEN WS-USER-INPUT(1:1) = "2"
-                   PERFORM REGISTRATION-PROCESS
-               WHEN WS-USER-INPUT(1:1) = "9"
-                   MOVE "--- END_OF_PROGRAM_EXECUTION ---" 
-                       TO WS-OUTPUT-LINE
-                   PERFORM WRITE-OUTPUT
-                   MOVE 1 TO WS-PROGRAM-EXIT
-               WHEN OTHER
-                   MOVE "Invalid choice. Please try again." 
-                       TO WS-OUTPUT-LINE
-                   PERFORM WRITE-OUTPUT
-           END-EVALUATE.
-       
-       DISPLAY-WELCOME-MENU.
-           MOVE "Welcome to InCollege!" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "1. Log In" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "2. Create New Account" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "9. Exit" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "Enter your choice: " TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT.
-
-      *================================================================*
-      * LOGIN PROCESS (USF2-127: Unlimited attempts)
-      *================================================================*
-       
-       LOGIN-PROCESS.
-           MOVE 0 TO WS-LOGIN-SUCCESS
-      *    Loop until successful login or EOF (USF2-127: unlimited)
-           PERFORM UNTIL LOGIN-SUCCESSFUL OR EXIT-PROGRAM
-               PERFORM GET-LOGIN-CREDENTIALS
-               IF NOT EXIT-PROGRAM
-                   PERFORM VALIDATE-LOGIN
-               END-IF
-           END-PERFORM
-           
-           IF LOGIN-SUCCESSFUL
-               MOVE WS-INPUT-USERNAME TO WS-CURRENT-USER
-               PERFORM POST-LOGIN-MENU
-           END-IF.
-       
-       GET-LOGIN-CREDENTIALS.
-           MOVE "Please enter your username: " TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           PERFORM READ-USER-INPUT
-           IF NOT EXIT-PROGRAM
-               MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-INPUT-USERNAME
-           END-IF
-           
-           IF NOT EXIT-PROGRAM
-               MOVE "Please enter your password: " TO WS-OUTPUT-LINE
-               PERFORM WRITE-OUTPUT
-               PERFORM READ-USER-INPUT
-               IF NOT EXIT-PROGRAM
-                   MOVE FUNCTION TRIM(WS-USER-INPUT) 
-                       TO WS-INPUT-PASSWORD
-               END-IF
-           END-IF.
-       
-       VALIDATE-LOGIN.
-      *    Check credentials against stored accounts
-           MOVE 0 TO WS-LOGIN-SUCCESS
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 
-               UNTIL WS-INDEX > WS-ACCOUNT-COUNT OR LOGIN-SUCCESSFUL
-               IF WS-INPUT-USERNAME = WS-ACCT-USERNAME(WS-INDEX) AND
-                  WS-INPUT-PASSWORD = WS-ACCT-PASSWORD(WS-INDEX)
-                   MOVE 1 TO WS-LOGIN-SUCCESS
-      *            TM-TODO (USF2-125): Success message
-                   MOVE "You have successfully logged in." 
-                       TO WS-OUTPUT-LINE
-                   PERFORM WRITE-OUTPUT
-               END-IF
-           END-PERFORM
-           
-           IF NOT LOGIN-SUCCESSFUL
-      *        TM-TODO (USF2-126): Failed login message
-               MOVE "Incorrect username/password, please try again"
-                   TO WS-OUTPUT-LINE
-               PERFORM WRITE-OUTPUT
-           END-IF.
-
-      *================================================================*
-      * REGISTRATION PROCESS
-      * TM-TODO: USF2-121 (5 limit), USF2-122 (password validation),
-      *          USF2-124 (too many accounts message)
-      *================================================================*
-       
-       REGISTRATION-PROCESS.
-      *    TM-TODO (USF2-121, USF2-124): Check account limit
-           IF WS-ACCOUNT-COUNT >= WS-MAX-ACCOUNTS
-               MOVE "All permitted accounts have been created, please c
-      -            "ome back later" TO WS-OUTPUT-LINE
-               PERFORM WRITE-OUTPUT
-               EXIT PARAGRAPH
-           END-IF
-           
-           MOVE "Please enter your username: " TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           PERFORM READ-USER-INPUT
-           IF EXIT-PROGRAM
-               EXIT PARAGRAPH
-           END-IF
-           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-INPUT-USERNAME
-           
-      *    Check for duplicate username
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 
-               UNTIL WS-INDEX > WS-ACCOUNT-COUNT
-               IF WS-INPUT-USERNAME = WS-ACCT-USERNAME(WS-INDEX)
-                   MOVE "Username already exists. Please try another."
-                       TO WS-OUTPUT-LINE
-                   PERFORM WRITE-OUTPUT
-                   EXIT PARAGRAPH
-               END-IF
-           END-PERFORM
-           
-           MOVE "Please enter your password: " TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           PERFORM READ-USER-INPUT
-           IF EXIT-PROGRAM
-               EXIT PARAGRAPH
-           END-IF
-           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-INPUT-PASSWORD
-           
-      *    TM-TODO (USF2-122): Validate password requirements
-           PERFORM VALIDATE-PASSWORD
-           IF NOT PASSWORD-IS-VALID
-               EXIT PARAGRAPH
-           END-IF
-           
-      *    Add new account
-           ADD 1 TO WS-ACCOUNT-COUNT
-           MOVE WS-INPUT-USERNAME TO 
-               WS-ACCT-USERNAME(WS-ACCOUNT-COUNT)
-           MOVE WS-INPUT-PASSWORD TO 
-               WS-ACCT-PASSWORD(WS-ACCOUNT-COUNT)
-           
-           MOVE "Account created successfully!" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT.
-
-      *================================================================*
-      * PASSWORD VALIDATION (TM-TODO: USF2-122)
-      * Requirements: 8-12 chars, 1 capital, 1 digit, 1 special
-      *================================================================*
-       
-       VALIDATE-PASSWORD.
-           MOVE 1 TO WS-PASSWORD-VALID
-           MOVE 0 TO WS-HAS-CAPITAL
-           MOVE 0 TO WS-HAS-DIGIT
-           MOVE 0 TO WS-HAS-SPECIAL
-           
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-PASSWORD))
-               TO WS-PASSWORD-LENGTH
-           
-      *    Check length (8-12 characters)
-           IF WS-PASSWORD-LENGTH < 8
-               MOVE "Password must be at least 8 characters."
-                   TO WS-OUTPUT-LINE
-               PERFORM WRITE-OUTPUT
-               MOVE 0 TO WS-PASSWORD-VALID
-               EXIT PARAGRAPH
-           END-IF
-           
-           IF WS-PASSWORD-LENGTH > 12
-               MOVE "Password must be no more than 12 characters."
-                   TO WS-OUTPUT-LINE
-               PERFORM WRITE-OUTPUT
-               MOVE 0 TO WS-PASSWORD-VALID
-               EXIT PARAGRAPH
-           END-IF
-           
-      *    TM-TODO: Check for capital letter, digit, special char
-      *    This is a simplified check - Twinkle should implement full
-           INSPECT WS-INPUT-PASSWORD TALLYING WS-HAS-CAPITAL
-               FOR ALL "A" "B" "C" "D" "E" "F" "G" "H" "I" "J"
-                       "K" "L" "M" "N" "O" "P" "Q" "R" "S" "T"
-                       "U" "V" "W" "X" "Y" "Z"
-           
-           IF WS-HAS-CAPITAL = 0
-               MOVE "Password must contain at least one capital letter."
-                   TO WS-OUTPUT-LINE
-               PERFORM WRITE-OUTPUT
-               MOVE 0 TO WS-PASSWORD-VALID
-               EXIT PARAGRAPH
-           END-IF
-           
-           INSPECT WS-INPUT-PASSWORD TALLYING WS-HAS-DIGIT
-               FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
-           
-           IF WS-HAS-DIGIT = 0
-               MOVE "Password must contain at least one digit."
-                   TO WS-OUTPUT-LINE
-               PERFORM WRITE-OUTPUT
-               MOVE 0 TO WS-PASSWORD-VALID
-               EXIT PARAGRAPH
-           END-IF
-           
-           INSPECT WS-INPUT-PASSWORD TALLYING WS-HAS-SPECIAL
-               FOR ALL "!" "@" "#" "$" "%" "^" "&" "*" "(" ")"
-                       "-" "_" "=" "+" "[" "]" "{" "}" "|" "\"
-                       ";" ":" "'" '"' "," "." "<" ">" "/" "?"
-           
-           IF WS-HAS-SPECIAL = 0
-               MOVE "Password must contain at least one special char."
-                   TO WS-OUTPUT-LINE
-               PERFORM WRITE-OUTPUT
-               MOVE 0 TO WS-PASSWORD-VALID
-           END-IF.
-
-      *================================================================*
-      * POST-LOGIN MENU
-      * TM-TODO: USF2-128 (menu), USF2-129 (job), USF2-130 (find)
-      * DM TASKS: USF2-131 (skills), USF2-132 (return), USF2-133 (logout)
-      *================================================================*
-       
-       POST-LOGIN-MENU.
-           MOVE 1 TO WS-LOGGED-IN
-           MOVE SPACES TO WS-OUTPUT-LINE
-           STRING "Welcome, " DELIMITED SIZE
-                  FUNCTION TRIM(WS-CURRENT-USER) DELIMITED SPACE
-                  "!" DELIMITED SIZE
-                  INTO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           PERFORM UNTIL NOT USER-LOGGED-IN OR EXIT-PROGRAM
-               PERFORM DISPLAY-POST-LOGIN-OPTIONS
-               PERFORM READ-USER-INPUT
-               
-               IF EXIT-PROGRAM
-                   EXIT PERFORM
-               END-IF
-               
-               EVALUATE TRUE
-                   WHEN WS-USER-INPUT(1:1) = "1"
-      *                TM-TODO (USF2-129): Job search
-                       MOVE "Job search/internship is under construction
-      -                    "." TO WS-OUTPUT-LINE
-                       PERFORM WRITE-OUTPUT
-                   WHEN WS-USER-INPUT(1:1) = "2"
-      *                TM-TODO (USF2-130): Find someone
-                       MOVE "Find someone you know is under construction
-      -                    "." TO WS-OUTPUT-LINE
-                       PERFORM WRITE-OUTPUT
-                   WHEN WS-USER-INPUT(1:1) = "3"
-      *                DM (USF2-131): Learn a new skill
-                       PERFORM SKILLS-MENU
-                   WHEN WS-USER-INPUT(1:1) = "4"
-      *                DM (USF2-133): Logout
-                       PERFORM LOGOUT-PROCESS
-                   WHEN OTHER
-                       MOVE "Invalid choice. Please try again."
-                           TO WS-OUTPUT-LINE
-                       PERFORM WRITE-OUTPUT
-               END-EVALUATE
-           END-PERFORM.
-       
-       DISPLAY-POST-LOGIN-OPTIONS.
-      *    TM-TODO (USF2-128): Post-login menu display
-           MOVE "1. Search for a job" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "2. Find someone you know" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "3. Learn a new skill" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "4. Logout" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "Enter your choice: " TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT.
-
-      *================================================================*
-      * SKILLS MENU (DM: USF2-131, USF2-132)
-      *================================================================*
-       
-       SKILLS-MENU.
-           PERFORM UNTIL EXIT-PROGRAM
-               PERFORM DISPLAY-SKILLS-OPTIONS
-               PERFORM READ-USER-INPUT
-               
-               IF EXIT-PROGRAM
-                   EXIT PERFORM
-               END-IF
-               
-               EVALUATE TRUE
-                   WHEN WS-USER-INPUT(1:1) = "1"
-                       MOVE "Python Programming is under construction."
-                           TO WS-OUTPUT-LINE
-                       PERFORM WRITE-OUTPUT
-                   WHEN WS-USER-INPUT(1:1) = "2"
-                       MOVE "Data Analysis is under construction."
-                           TO WS-OUTPUT-LINE
-                       PERFORM WRITE-OUTPUT
-                   WHEN WS-USER-INPUT(1:1) = "3"
-                       MOVE "Machine Learning is under construction."
-                           TO WS-OUTPUT-LINE
-                       PERFORM WRITE-OUTPUT
-                   WHEN WS-USER-INPUT(1:1) = "4"
-                       MOVE "Web Development is under construction."
-                           TO WS-OUTPUT-LINE
-                       PERFORM WRITE-OUTPUT
-                   WHEN WS-USER-INPUT(1:1) = "5"
-                       MOVE "Database Management is under construction."
-                           TO WS-OUTPUT-LINE
-                       PERFORM WRITE-OUTPUT
-                   WHEN WS-USER-INPUT(1:1) = "6"
-      *                DM (USF2-132): Return to previous menu
-                       EXIT PERFORM
-                   WHEN OTHER
-                       MOVE "Invalid choice. Please try again."
-                           TO WS-OUTPUT-LINE
-                       PERFORM WRITE-OUTPUT
-               END-EVALUATE
-           END-PERFORM.
-       
-       DISPLAY-SKILLS-OPTIONS.
-      *    DM (USF2-131): Display 5 skills
-           MOVE "Learn a New Skill:" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "1. Python Programming" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "2. Data Analysis" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "3. Machine Learning" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "4. Web Development" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "5. Database Management" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-      *    DM (USF2-132): Option to go back
-           MOVE "6. Go Back" TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE "Enter your choice: " TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT.
-
-      *================================================================*
-      * LOGOUT (DM: USF2-133)
-      *================================================================*
-       
-       LOGOUT-PROCESS.
-      *    DM (USF2-133): Logout returns to main menu
-           MOVE "Logging out..." TO WS-OUTPUT-LINE
-           PERFORM WRITE-OUTPUT
-           MOVE 0 TO WS-LOGGED-IN.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCOLLEGE.
+       AUTHOR. DEVELOPER-2-DM.
+      *================================================================*
+      * InCollege - Login System Alpha Version
+      * 
+      * DEVELOPER 2 (DM) TASKS IMPLEMENTED:
+      *   USF2-118: Input from predefined file
+      *   USF2-119: Output displayed on screen
+      *   USF2-120: Output written to file
+      *   USF2-123: Account persistence (save/load)
+      *   USF2-127: Unlimited login attempts
+      *   USF2-131: Skills submenu with 5 skills
+      *   USF2-132: Return to previous menu option
+      *   USF2-133: Logout terminates program
+      *
+      * DEVELOPER 1 (TM) TASKS - PLACEHOLDERS MARKED WITH "TM-TODO":
+      *   USF2-121: 5 account limit
+      *   USF2-122: Password validation
+      *   USF2-124: "Too many accounts" message
+      *   USF2-125: Successful login message
+      *   USF2-126: Failed login message
+      *   USF2-128: Post-login menu
+      *   USF2-129: Job search under construction
+      *   USF2-130: Find someone under construction
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Input file - all user input read from here (USF2-118)
+           SELECT INPUT-FILE ASSIGN TO "data/InCollege-Input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+       
+      *    Output file - all output written here too (USF2-120)
+           SELECT OUTPUT-FILE ASSIGN TO "data/InCollege-Output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+       
+      *    Accounts file - persistence (USF2-123)
+           SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+      *    Config file - account cap and related ops settings
+           SELECT CONFIG-FILE ASSIGN TO "data/incollege-config.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+      *    Audit file - structured log of login/registration/logout
+           SELECT AUDIT-FILE ASSIGN TO "data/audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *    Jobs file - job board postings (job search feature)
+           SELECT JOBS-FILE ASSIGN TO "data/jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-STATUS.
+
+      *    Applications file - who applied to what (job search)
+           SELECT APPLICATIONS-FILE ASSIGN TO "data/applications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICATIONS-STATUS.
+
+      *    Profiles file - name/university/major per account
+           SELECT PROFILES-FILE ASSIGN TO "data/profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILES-STATUS.
+
+      *    Connections file - requests/acceptances between users
+           SELECT CONNECTIONS-FILE ASSIGN TO "data/connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONNECTIONS-STATUS.
+
+      *    Checkpoint file - last INPUT-FILE line fully processed, so
+      *    a batch run that abends can resume instead of restarting
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      *    Learning records file - skill enrollment/completion per
+      *    username (Skills menu)
+           SELECT LEARNING-RECORDS-FILE
+               ASSIGN TO "data/learning-records.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEARNING-STATUS.
+
+      *    Password history file - last several password hashes per
+      *    username, so a password change can't reuse a recent one
+           SELECT PASSWORD-HISTORY-FILE
+               ASSIGN TO "data/password-history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PASSWORD-HISTORY-STATUS.
+
+       DATA DIVISION.
+       
+       FILE SECTION.
+       
+       FD INPUT-FILE.
+       01 INPUT-RECORD                    PIC X(100).
+       
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD                   PIC X(100).
+       
+       FD ACCOUNTS-FILE.
+       01 ACCOUNT-RECORD.
+           05 AR-USERNAME                 PIC X(20).
+           05 AR-PASSWORD                 PIC X(16).
+           05 AR-CREATED-DATE             PIC X(8).
+
+       FD CONFIG-FILE.
+       01 CONFIG-RECORD                   PIC X(100).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-TIMESTAMP               PIC X(14).
+           05 AUD-USERNAME                PIC X(20).
+           05 AUD-EVENT-TYPE              PIC X(12).
+           05 AUD-RESULT                  PIC X(7).
+
+       FD JOBS-FILE.
+       01 JOB-RECORD.
+           05 JR-JOB-ID                   PIC 9(4).
+           05 JR-TITLE                    PIC X(30).
+           05 JR-COMPANY                  PIC X(25).
+           05 JR-LOCATION                 PIC X(20).
+           05 JR-DESCRIPTION              PIC X(60).
+
+       FD APPLICATIONS-FILE.
+       01 APPLICATION-RECORD.
+           05 APR-USERNAME                PIC X(20).
+           05 APR-JOB-ID                  PIC 9(4).
+           05 APR-APPLIED-DATE            PIC X(8).
+
+       FD PROFILES-FILE.
+       01 PROFILE-RECORD.
+           05 PR-USERNAME                 PIC X(20).
+           05 PR-FULL-NAME                PIC X(30).
+           05 PR-UNIVERSITY               PIC X(30).
+           05 PR-MAJOR                    PIC X(30).
+           05 PR-GRAD-YEAR                PIC 9(4).
+
+       FD CONNECTIONS-FILE.
+       01 CONNECTION-RECORD.
+           05 CR-REQUESTER                PIC X(20).
+           05 CR-RECIPIENT                PIC X(20).
+           05 CR-STATUS                   PIC X(1).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKR-LINE-NUMBER             PIC 9(6).
+           05 CKR-USERNAME                PIC X(20).
+           05 CKR-MENU-CODE               PIC X(1).
+
+       FD LEARNING-RECORDS-FILE.
+       01 LEARNING-RECORD.
+           05 LR-USERNAME                 PIC X(20).
+           05 LR-SKILL-ID                 PIC 9(1).
+           05 LR-SKILL-NAME               PIC X(25).
+           05 LR-ENROLLED-DATE            PIC X(8).
+           05 LR-STATUS                   PIC X(1).
+
+       FD PASSWORD-HISTORY-FILE.
+       01 PASSWORD-HISTORY-RECORD.
+           05 PH-USERNAME                 PIC X(20).
+           05 PH-PASSWORD-HASH            PIC X(16).
+           05 PH-CHANGED-DATE             PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       
+      *    File status variables
+       01 WS-INPUT-STATUS                 PIC XX VALUE SPACES.
+       01 WS-OUTPUT-STATUS                PIC XX VALUE SPACES.
+       01 WS-ACCOUNTS-STATUS              PIC XX VALUE SPACES.
+       01 WS-CONFIG-STATUS                PIC XX VALUE SPACES.
+       01 WS-AUDIT-STATUS                 PIC XX VALUE SPACES.
+       01 WS-JOBS-STATUS                  PIC XX VALUE SPACES.
+       01 WS-APPLICATIONS-STATUS          PIC XX VALUE SPACES.
+       01 WS-PROFILES-STATUS              PIC XX VALUE SPACES.
+       01 WS-CONNECTIONS-STATUS           PIC XX VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS            PIC XX VALUE SPACES.
+       01 WS-LEARNING-STATUS              PIC XX VALUE SPACES.
+       01 WS-PASSWORD-HISTORY-STATUS      PIC XX VALUE SPACES.
+
+      *    Program control flags
+       01 WS-EOF-FLAG                     PIC 9 VALUE 0.
+           88 END-OF-INPUT                VALUE 1.
+       01 WS-PROGRAM-EXIT                 PIC 9 VALUE 0.
+           88 EXIT-PROGRAM                VALUE 1.
+       01 WS-LOGGED-IN                    PIC 9 VALUE 0.
+           88 USER-LOGGED-IN              VALUE 1.
+       01 WS-LOGIN-SUCCESS                PIC 9 VALUE 0.
+           88 LOGIN-SUCCESSFUL            VALUE 1.
+
+      *    Checkpoint/restart support - last INPUT-FILE line fully
+      *    processed, reread on startup to offer resuming a batch run
+       01 WS-LINES-READ                   PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-LINE              PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL          PIC 999 VALUE 5.
+       01 WS-SKIP-INDEX                   PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-QUOTIENT          PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-REMAINDER         PIC 999 VALUE 0.
+
+      *    Which logged-in user and which menu level was active the
+      *    last time a checkpoint was saved - resuming has to land back
+      *    in that same menu, not just at the same INPUT-FILE line,
+      *    or a mid-session abend (e.g. inside SKILLS-MENU) desyncs
+      *    every line read after the resume point
+       01 WS-CURRENT-MENU-CODE            PIC X(1) VALUE SPACE.
+           88 AT-POST-LOGIN-MENU          VALUE "P".
+           88 AT-JOB-SEARCH-MENU          VALUE "J".
+           88 AT-FIND-SOMEONE-MENU        VALUE "F".
+           88 AT-SKILLS-MENU              VALUE "S".
+           88 AT-EDIT-PROFILE-MENU        VALUE "E".
+       01 WS-CHECKPOINT-USERNAME          PIC X(20) VALUE SPACES.
+       01 WS-CHECKPOINT-MENU-CODE         PIC X(1) VALUE SPACE.
+
+      *    Account storage - up to 5 accounts (USF2-121 limit)
+       01 WS-ACCOUNT-COUNT                PIC 999 VALUE 0.
+      *    Default cap - overridden by LOAD-CONFIG from the config
+      *    file (configurable account cap)
+       01 WS-MAX-ACCOUNTS                 PIC 999 VALUE 5.
+       01 WS-TOO-MANY-ACCOUNTS-MSG        PIC X(72) VALUE SPACES.
+       01 WS-ACCOUNTS-TABLE.
+           05 WS-ACCOUNT OCCURS 100 TIMES.
+               10 WS-ACCT-USERNAME        PIC X(20).
+               10 WS-ACCT-PASSWORD        PIC X(16).
+               10 WS-ACCT-CREATED-DATE    PIC X(8).
+      *        Set only while loading this run's ACCOUNTS-FILE, for an
+      *        account just upgraded from the pre-hash/pre-profile
+      *        record format - BACKFILL-MIGRATED-PROFILES uses it to
+      *        seed the profile/password-history rows that never
+      *        existed for these accounts
+               10 WS-ACCT-MIGRATED-FLAG   PIC 9.
+                   88 ACCT-WAS-MIGRATED   VALUE 1.
+
+      *    Job board storage - loaded once from JOBS-FILE
+       01 WS-JOBS-COUNT                   PIC 999 VALUE 0.
+       01 WS-JOBS-TABLE.
+           05 WS-JOB OCCURS 50 TIMES.
+               10 WS-JOB-ID               PIC 9(4).
+               10 WS-JOB-TITLE            PIC X(30).
+               10 WS-JOB-COMPANY          PIC X(25).
+               10 WS-JOB-LOCATION         PIC X(20).
+               10 WS-JOB-DESCRIPTION      PIC X(60).
+
+      *    Applications storage - loaded once, saved on exit
+       01 WS-APPLICATIONS-COUNT           PIC 999 VALUE 0.
+       01 WS-APPLICATIONS-TABLE.
+           05 WS-APPLICATION OCCURS 200 TIMES.
+               10 WS-APP-USERNAME         PIC X(20).
+               10 WS-APP-JOB-ID           PIC 9(4).
+               10 WS-APP-DATE             PIC X(8).
+
+      *    Job search working variables
+       01 WS-JOB-INDEX                    PIC 999 VALUE 0.
+       01 WS-APP-INDEX                    PIC 999 VALUE 0.
+       01 WS-SEARCH-KEYWORD               PIC X(60) VALUE SPACES.
+       01 WS-MATCH-COUNT                  PIC 99 VALUE 0.
+       01 WS-APPLY-JOB-ID                 PIC 9(4) VALUE 0.
+       01 WS-JOB-FOUND-FLAG               PIC 9 VALUE 0.
+           88 JOB-WAS-FOUND               VALUE 1.
+       01 WS-ALREADY-APPLIED-FLAG         PIC 9 VALUE 0.
+           88 ALREADY-APPLIED             VALUE 1.
+       01 WS-TODAY-DATE                   PIC X(8) VALUE SPACES.
+
+      *    Profile storage - loaded once, saved on exit
+       01 WS-PROFILES-COUNT               PIC 999 VALUE 0.
+       01 WS-PROFILES-TABLE.
+           05 WS-PROFILE OCCURS 100 TIMES.
+               10 WS-PROF-USERNAME        PIC X(20).
+               10 WS-PROF-FULL-NAME       PIC X(30).
+               10 WS-PROF-UNIVERSITY      PIC X(30).
+               10 WS-PROF-MAJOR           PIC X(30).
+               10 WS-PROF-GRAD-YEAR       PIC 9(4).
+
+      *    Connections storage - loaded once, saved on exit
+       01 WS-CONNECTIONS-COUNT            PIC 999 VALUE 0.
+       01 WS-CONNECTIONS-TABLE.
+           05 WS-CONNECTION OCCURS 200 TIMES.
+               10 WS-CONN-REQUESTER       PIC X(20).
+               10 WS-CONN-RECIPIENT       PIC X(20).
+               10 WS-CONN-STATUS          PIC X(1).
+                   88 WS-CONN-IS-PENDING  VALUE "P".
+                   88 WS-CONN-IS-ACCEPTED VALUE "A".
+
+      *    Find-someone / profile working variables
+       01 WS-PROFILE-INDEX                PIC 999 VALUE 0.
+       01 WS-PROFILE-SEARCH-IDX           PIC 999 VALUE 0.
+       01 WS-CONN-INDEX                   PIC 999 VALUE 0.
+       01 WS-SEARCH-TEXT                  PIC X(30) VALUE SPACES.
+       01 WS-CONN-TARGET-USERNAME         PIC X(20) VALUE SPACES.
+       01 WS-INPUT-FULL-NAME              PIC X(30) VALUE SPACES.
+       01 WS-INPUT-UNIVERSITY             PIC X(30) VALUE SPACES.
+       01 WS-INPUT-MAJOR                  PIC X(30) VALUE SPACES.
+       01 WS-INPUT-GRAD-YEAR              PIC 9(4) VALUE 0.
+       01 WS-EDIT-PROFILE-CHOICE          PIC X(1) VALUE SPACES.
+       01 WS-PROFILE-FOUND-FLAG           PIC 9 VALUE 0.
+           88 PROFILE-WAS-FOUND           VALUE 1.
+       01 WS-CONN-FOUND-FLAG              PIC 9 VALUE 0.
+           88 CONN-WAS-FOUND              VALUE 1.
+       01 WS-DUPLICATE-PROFILE-FLAG       PIC 9 VALUE 0.
+           88 DUPLICATE-PROFILE-FOUND     VALUE 1.
+
+      *    Audit trail working variables
+       01 WS-AUDIT-EVENT-TYPE             PIC X(12) VALUE SPACES.
+       01 WS-AUDIT-RESULT                 PIC X(7) VALUE SPACES.
+       01 WS-AUDIT-USERNAME               PIC X(20) VALUE SPACES.
+
+      *    Skills enrollment storage - loaded once, saved on exit
+       01 WS-LEARNING-COUNT               PIC 999 VALUE 0.
+       01 WS-LEARNING-TABLE.
+           05 WS-LEARNING OCCURS 500 TIMES.
+               10 WS-LEARN-USERNAME       PIC X(20).
+               10 WS-LEARN-SKILL-ID       PIC 9(1).
+               10 WS-LEARN-SKILL-NAME     PIC X(25).
+               10 WS-LEARN-ENROLLED-DATE  PIC X(8).
+               10 WS-LEARN-STATUS         PIC X(1).
+                   88 WS-SKILL-IS-ENROLLED  VALUE "E".
+                   88 WS-SKILL-IS-COMPLETED VALUE "C".
+
+      *    Skills menu working variables
+       01 WS-SKILL-NUMBER                 PIC 9(1) VALUE 0.
+       01 WS-SKILL-NAME                   PIC X(25) VALUE SPACES.
+       01 WS-SKILL-LABEL                  PIC X(25) VALUE SPACES.
+       01 WS-LEARN-INDEX                  PIC 999 VALUE 0.
+       01 WS-LEARN-SEARCH-IDX             PIC 999 VALUE 0.
+       01 WS-LEARN-FOUND-FLAG             PIC 9 VALUE 0.
+           88 LEARNING-WAS-FOUND          VALUE 1.
+
+      *    Password history storage - loaded once, saved on exit. A
+      *    new record is appended every time a password is set
+      *    (registration or change); checked against the most recent
+      *    WS-PASSWORD-HISTORY-LIMIT entries for that username before
+      *    a change is allowed.
+       01 WS-PASSWORD-HISTORY-COUNT       PIC 999 VALUE 0.
+       01 WS-PASSWORD-HISTORY-TABLE.
+           05 WS-PASSWORD-HISTORY OCCURS 500 TIMES.
+               10 WS-PH-USERNAME          PIC X(20).
+               10 WS-PH-HASH              PIC X(16).
+               10 WS-PH-DATE              PIC X(8).
+       01 WS-PASSWORD-HISTORY-LIMIT       PIC 9 VALUE 5.
+       01 WS-PH-TARGET-USERNAME           PIC X(20) VALUE SPACES.
+       01 WS-HISTORY-INDEX                PIC 999 VALUE 0.
+       01 WS-HISTORY-MATCH-COUNT          PIC 9 VALUE 0.
+       01 WS-PASSWORD-REUSED-FLAG         PIC 9 VALUE 0.
+           88 PASSWORD-WAS-REUSED         VALUE 1.
+
+      *    Current user input
+       01 WS-USER-INPUT                   PIC X(100) VALUE SPACES.
+       01 WS-MENU-CHOICE                  PIC X(1) VALUE SPACES.
+       01 WS-SKILL-CHOICE                 PIC X(1) VALUE SPACES.
+       
+      *    Login/Registration working variables
+       01 WS-INPUT-USERNAME               PIC X(20) VALUE SPACES.
+       01 WS-INPUT-PASSWORD               PIC X(12) VALUE SPACES.
+       01 WS-CURRENT-USER                 PIC X(20) VALUE SPACES.
+       
+      *    Loop counters
+       01 WS-INDEX                        PIC 999 VALUE 0.
+       
+      *    Password validation flags (TM-TODO: USF2-122)
+       01 WS-PASSWORD-VALID               PIC 9 VALUE 0.
+           88 PASSWORD-IS-VALID           VALUE 1.
+       01 WS-PASSWORD-LENGTH              PIC 99 VALUE 0.
+       01 WS-HAS-CAPITAL                  PIC 9 VALUE 0.
+       01 WS-HAS-DIGIT                    PIC 9 VALUE 0.
+       01 WS-HAS-SPECIAL                  PIC 9 VALUE 0.
+
+      *    Password hashing - no crypto FUNCTION is available in this
+      *    dialect, so stored passwords use a simple rolling digest
+      *    instead of plaintext (HASH-PASSWORD)
+       01 WS-HASH-INPUT                   PIC X(12) VALUE SPACES.
+       01 WS-PASSWORD-HASH                PIC X(16) VALUE SPACES.
+       01 WS-HASH-ACCUM                   PIC 9(16) VALUE 0.
+       01 WS-HASH-LEN                     PIC 99 VALUE 0.
+       01 WS-HASH-IDX                     PIC 99 VALUE 0.
+       01 WS-HASH-CHAR-ORD                PIC 9(5) VALUE 0.
+       01 WS-ACCOUNTS-RAW-LINE            PIC X(100) VALUE SPACES.
+       01 WS-ACCOUNTS-RAW-LEN             PIC 999 VALUE 0.
+       01 WS-ACCOUNTS-MIGRATED-FLAG       PIC 9 VALUE 0.
+           88 ACCOUNTS-WERE-MIGRATED      VALUE 1.
+
+      *    Output line for dual output
+       01 WS-OUTPUT-LINE                  PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       
+       MAIN-PROGRAM.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM LOAD-ACCOUNTS
+           PERFORM LOAD-JOBS
+           PERFORM LOAD-APPLICATIONS
+           PERFORM LOAD-PROFILES
+           PERFORM LOAD-CONNECTIONS
+           PERFORM LOAD-LEARNING-RECORDS
+           PERFORM LOAD-PASSWORD-HISTORY
+           PERFORM BACKFILL-MIGRATED-PROFILES
+      *    Resuming a checkpoint can re-enter a logged-in submenu
+      *    (RESUME-INTO-MENU), which needs every table above already
+      *    in memory - it can't run any earlier than this
+           IF WS-CHECKPOINT-LINE > 0
+               PERFORM OFFER-RESUME-FROM-CHECKPOINT
+           END-IF
+           PERFORM MAIN-MENU-LOOP UNTIL EXIT-PROGRAM
+           PERFORM CLEANUP-PROGRAM
+           STOP RUN.
+
+      *================================================================*
+      * INITIALIZATION AND CLEANUP
+      *================================================================*
+       
+       INITIALIZE-PROGRAM.
+      *    Open input file (USF2-118)
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "Error opening input file: " WS-INPUT-STATUS
+               MOVE 1 TO WS-PROGRAM-EXIT
+           END-IF
+           
+      *    Open output file (USF2-120)
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-OUTPUT-STATUS NOT = "00"
+               DISPLAY "Error opening output file: " WS-OUTPUT-STATUS
+               MOVE 1 TO WS-PROGRAM-EXIT
+           END-IF
+
+           PERFORM LOAD-CONFIG
+
+      *    Open audit log - append if it already exists (USF2 audit
+      *    trail requirement)
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT.
+
+      *================================================================*
+      * CHECKPOINT/RESTART - Resume a batch INPUT-FILE run that
+      * abended partway through instead of replaying it from line 1
+      *================================================================*
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKR-LINE-NUMBER TO WS-CHECKPOINT-LINE
+                       MOVE CKR-USERNAME TO WS-CHECKPOINT-USERNAME
+                       MOVE CKR-MENU-CODE TO WS-CHECKPOINT-MENU-CODE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    INPUT-FILE is the only source of batch keystrokes, so the
+      *    "offer" can't be a Y/N read from it without desyncing the
+      *    checkpoint line count - resume is automatic and reported
+      *    here instead
+       OFFER-RESUME-FROM-CHECKPOINT.
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "A previous run stopped after line "
+                  DELIMITED SIZE
+                  WS-CHECKPOINT-LINE DELIMITED SIZE
+                  " - resuming INPUT-FILE from there." DELIMITED SIZE
+                  INTO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM SKIP-TO-CHECKPOINT
+      *    The checkpoint also remembers which logged-in user and
+      *    which menu was active, so the next line read lands back in
+      *    the same menu instead of being misread as a top-level choice
+           IF WS-CHECKPOINT-USERNAME NOT = SPACES AND NOT EXIT-PROGRAM
+               MOVE WS-CHECKPOINT-USERNAME TO WS-CURRENT-USER
+               MOVE WS-CHECKPOINT-MENU-CODE TO WS-CURRENT-MENU-CODE
+               MOVE 1 TO WS-LOGGED-IN
+               PERFORM RESUME-INTO-MENU
+           END-IF.
+
+      *    Re-enters whichever submenu was active at the last
+      *    checkpoint, then falls through to POST-LOGIN-MENU's own
+      *    loop so the rest of the session continues normally
+       RESUME-INTO-MENU.
+           EVALUATE TRUE
+               WHEN AT-JOB-SEARCH-MENU
+                   PERFORM JOB-SEARCH-PROCESS
+               WHEN AT-FIND-SOMEONE-MENU
+                   PERFORM FIND-SOMEONE-PROCESS
+               WHEN AT-SKILLS-MENU
+                   PERFORM SKILLS-MENU
+               WHEN AT-EDIT-PROFILE-MENU
+                   PERFORM EDIT-PROFILE-PROCESS
+           END-EVALUATE
+           IF USER-LOGGED-IN AND NOT EXIT-PROGRAM
+               PERFORM POST-LOGIN-MENU
+           END-IF.
+
+       SKIP-TO-CHECKPOINT.
+           PERFORM VARYING WS-SKIP-INDEX FROM WS-LINES-READ BY 1
+               UNTIL WS-SKIP-INDEX >= WS-CHECKPOINT-LINE
+                   OR EXIT-PROGRAM
+               READ INPUT-FILE INTO WS-USER-INPUT
+                   AT END
+                       MOVE 1 TO WS-EOF-FLAG
+                       MOVE 1 TO WS-PROGRAM-EXIT
+                   NOT AT END
+                       ADD 1 TO WS-LINES-READ
+               END-READ
+           END-PERFORM.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               MOVE WS-LINES-READ TO CKR-LINE-NUMBER
+               IF USER-LOGGED-IN
+                   MOVE WS-CURRENT-USER TO CKR-USERNAME
+                   MOVE WS-CURRENT-MENU-CODE TO CKR-MENU-CODE
+               ELSE
+                   MOVE SPACES TO CKR-USERNAME
+                   MOVE SPACE TO CKR-MENU-CODE
+               END-IF
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *================================================================*
+      * CONFIGURATION - Account cap and messages (data/incollege-
+      * config.dat, line 1 = max accounts, line 2 = cap message)
+      *================================================================*
+
+       LOAD-CONFIG.
+      *    Default cap message, used unless the config file overrides
+      *    it on line 2
+           MOVE SPACES TO WS-TOO-MANY-ACCOUNTS-MSG
+           STRING "All permitted accounts have been created, please "
+                  DELIMITED SIZE
+                  "come back later" DELIMITED SIZE
+                  INTO WS-TOO-MANY-ACCOUNTS-MSG
+
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS = "00"
+               READ CONFIG-FILE INTO CONFIG-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(FUNCTION TRIM(
+                           CONFIG-RECORD)) TO WS-MAX-ACCOUNTS
+               END-READ
+               READ CONFIG-FILE INTO CONFIG-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CONFIG-RECORD TO WS-TOO-MANY-ACCOUNTS-MSG
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF
+
+      *    The accounts table has a fixed compile-time capacity -
+      *    never let a config value exceed it
+           IF WS-MAX-ACCOUNTS > 100
+               MOVE 100 TO WS-MAX-ACCOUNTS
+           END-IF
+           IF WS-MAX-ACCOUNTS = 0
+               MOVE 5 TO WS-MAX-ACCOUNTS
+           END-IF.
+       
+       CLEANUP-PROGRAM.
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE AUDIT-FILE
+           PERFORM SAVE-ACCOUNTS
+           PERFORM SAVE-APPLICATIONS
+           PERFORM SAVE-PROFILES
+           PERFORM SAVE-CONNECTIONS
+           PERFORM SAVE-LEARNING-RECORDS
+           PERFORM SAVE-PASSWORD-HISTORY
+      *    Run completed cleanly (did not abend) - clear the
+      *    checkpoint so the next run starts at line 1
+           MOVE 0 TO WS-LINES-READ
+           PERFORM SAVE-CHECKPOINT.
+
+      *================================================================*
+      * DUAL OUTPUT HELPER - Screen + File (USF2-119, USF2-120)
+      *================================================================*
+       
+       WRITE-OUTPUT.
+      *    Display to screen (USF2-119)
+           DISPLAY WS-OUTPUT-LINE
+      *    Write to file (USF2-120)
+           WRITE OUTPUT-RECORD FROM WS-OUTPUT-LINE
+           MOVE SPACES TO WS-OUTPUT-LINE.
+       
+       WRITE-BLANK-LINE.
+           MOVE SPACES TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+      *================================================================*
+      * AUDIT TRAIL HELPER - Structured log of key events
+      *================================================================*
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP
+           MOVE WS-AUDIT-USERNAME TO AUD-USERNAME
+           MOVE WS-AUDIT-EVENT-TYPE TO AUD-EVENT-TYPE
+           MOVE WS-AUDIT-RESULT TO AUD-RESULT
+           WRITE AUDIT-RECORD.
+
+      *================================================================*
+      * INPUT HELPER - Read from file (USF2-118)
+      *================================================================*
+       
+       READ-USER-INPUT.
+           READ INPUT-FILE INTO WS-USER-INPUT
+               AT END
+                   MOVE 1 TO WS-EOF-FLAG
+                   MOVE 1 TO WS-PROGRAM-EXIT
+               NOT AT END
+      *            Echo input to output file (per spec requirement)
+                   MOVE WS-USER-INPUT TO WS-OUTPUT-LINE
+                   PERFORM WRITE-OUTPUT
+                   ADD 1 TO WS-LINES-READ
+                   DIVIDE WS-LINES-READ BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CHECKPOINT-QUOTIENT
+                       REMAINDER WS-CHECKPOINT-REMAINDER
+                   IF WS-CHECKPOINT-REMAINDER = 0
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
+           END-READ.
+
+      *================================================================*
+      * ACCOUNT PERSISTENCE - Load/Save (USF2-123)
+      *================================================================*
+       
+       LOAD-ACCOUNTS.
+           MOVE 0 TO WS-ACCOUNTS-MIGRATED-FLAG
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-STATUS = "00"
+               MOVE 0 TO WS-ACCOUNT-COUNT
+               PERFORM UNTIL WS-ACCOUNTS-STATUS NOT = "00"
+                   READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           PERFORM LOAD-ONE-ACCOUNT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE
+           ELSE
+      *        File doesn't exist yet - that's okay for first run
+               MOVE 0 TO WS-ACCOUNT-COUNT
+           END-IF
+      *    One-time migration: accounts.dat written before password
+      *    hashing was added is 4 bytes shorter per record (a 12-byte
+      *    plaintext password instead of a 16-byte hash) - rewrite the
+      *    whole file now that every row is hashed in memory
+           IF ACCOUNTS-WERE-MIGRATED
+               PERFORM SAVE-ACCOUNTS
+           END-IF.
+
+      *    AR-PASSWORD/AR-CREATED-DATE land in the wrong columns for a
+      *    pre-hashing record (it's 4 bytes shorter), so re-derive both
+      *    fields from the raw line by its actual trimmed length
+       LOAD-ONE-ACCOUNT-RECORD.
+           MOVE ACCOUNT-RECORD TO WS-ACCOUNTS-RAW-LINE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ACCOUNTS-RAW-LINE))
+               TO WS-ACCOUNTS-RAW-LEN
+           ADD 1 TO WS-ACCOUNT-COUNT
+           MOVE AR-USERNAME TO WS-ACCT-USERNAME(WS-ACCOUNT-COUNT)
+           IF WS-ACCOUNTS-RAW-LEN <= 40
+               MOVE WS-ACCOUNTS-RAW-LINE(21:12) TO WS-HASH-INPUT
+               PERFORM HASH-PASSWORD
+               MOVE WS-PASSWORD-HASH TO
+                   WS-ACCT-PASSWORD(WS-ACCOUNT-COUNT)
+               MOVE WS-ACCOUNTS-RAW-LINE(33:8) TO
+                   WS-ACCT-CREATED-DATE(WS-ACCOUNT-COUNT)
+               MOVE 1 TO WS-ACCOUNTS-MIGRATED-FLAG
+               MOVE 1 TO WS-ACCT-MIGRATED-FLAG(WS-ACCOUNT-COUNT)
+           ELSE
+               MOVE AR-PASSWORD TO WS-ACCT-PASSWORD(WS-ACCOUNT-COUNT)
+               MOVE AR-CREATED-DATE TO
+                   WS-ACCT-CREATED-DATE(WS-ACCOUNT-COUNT)
+               MOVE 0 TO WS-ACCT-MIGRATED-FLAG(WS-ACCOUNT-COUNT)
+           END-IF.
+       
+       SAVE-ACCOUNTS.
+           OPEN OUTPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-STATUS = "00"
+               PERFORM VARYING WS-INDEX FROM 1 BY 1 
+                   UNTIL WS-INDEX > WS-ACCOUNT-COUNT
+                   MOVE WS-ACCT-USERNAME(WS-INDEX) TO AR-USERNAME
+                   MOVE WS-ACCT-PASSWORD(WS-INDEX) TO AR-PASSWORD
+                   MOVE WS-ACCT-CREATED-DATE(WS-INDEX)
+                       TO AR-CREATED-DATE
+                   WRITE ACCOUNT-RECORD
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+      *================================================================*
+      * JOB BOARD PERSISTENCE - Load/Save
+      *================================================================*
+
+       LOAD-JOBS.
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STATUS = "00"
+               MOVE 0 TO WS-JOBS-COUNT
+               PERFORM UNTIL WS-JOBS-STATUS NOT = "00"
+                   READ JOBS-FILE INTO JOB-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO WS-JOBS-COUNT
+                           MOVE JR-JOB-ID TO
+                               WS-JOB-ID(WS-JOBS-COUNT)
+                           MOVE JR-TITLE TO
+                               WS-JOB-TITLE(WS-JOBS-COUNT)
+                           MOVE JR-COMPANY TO
+                               WS-JOB-COMPANY(WS-JOBS-COUNT)
+                           MOVE JR-LOCATION TO
+                               WS-JOB-LOCATION(WS-JOBS-COUNT)
+                           MOVE JR-DESCRIPTION TO
+                               WS-JOB-DESCRIPTION(WS-JOBS-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE JOBS-FILE
+           ELSE
+      *        No job board file yet - board is simply empty
+               MOVE 0 TO WS-JOBS-COUNT
+           END-IF.
+
+      *================================================================*
+      * APPLICATIONS PERSISTENCE - Load/Save
+      *================================================================*
+
+       LOAD-APPLICATIONS.
+           OPEN INPUT APPLICATIONS-FILE
+           IF WS-APPLICATIONS-STATUS = "00"
+               MOVE 0 TO WS-APPLICATIONS-COUNT
+               PERFORM UNTIL WS-APPLICATIONS-STATUS NOT = "00"
+                   READ APPLICATIONS-FILE INTO APPLICATION-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO WS-APPLICATIONS-COUNT
+                           MOVE APR-USERNAME TO
+                               WS-APP-USERNAME(WS-APPLICATIONS-COUNT)
+                           MOVE APR-JOB-ID TO
+                               WS-APP-JOB-ID(WS-APPLICATIONS-COUNT)
+                           MOVE APR-APPLIED-DATE TO
+                               WS-APP-DATE(WS-APPLICATIONS-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE APPLICATIONS-FILE
+           ELSE
+               MOVE 0 TO WS-APPLICATIONS-COUNT
+           END-IF.
+
+       SAVE-APPLICATIONS.
+           OPEN OUTPUT APPLICATIONS-FILE
+           IF WS-APPLICATIONS-STATUS = "00"
+               PERFORM VARYING WS-APP-INDEX FROM 1 BY 1
+                   UNTIL WS-APP-INDEX > WS-APPLICATIONS-COUNT
+                   MOVE WS-APP-USERNAME(WS-APP-INDEX) TO APR-USERNAME
+                   MOVE WS-APP-JOB-ID(WS-APP-INDEX) TO APR-JOB-ID
+                   MOVE WS-APP-DATE(WS-APP-INDEX) TO APR-APPLIED-DATE
+                   WRITE APPLICATION-RECORD
+               END-PERFORM
+               CLOSE APPLICATIONS-FILE
+           END-IF.
+
+      *================================================================*
+      * PROFILES PERSISTENCE - Load/Save
+      *================================================================*
+
+       LOAD-PROFILES.
+           OPEN INPUT PROFILES-FILE
+           IF WS-PROFILES-STATUS = "00"
+               MOVE 0 TO WS-PROFILES-COUNT
+               PERFORM UNTIL WS-PROFILES-STATUS NOT = "00"
+                   READ PROFILES-FILE INTO PROFILE-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO WS-PROFILES-COUNT
+                           MOVE PR-USERNAME TO
+                               WS-PROF-USERNAME(WS-PROFILES-COUNT)
+                           MOVE PR-FULL-NAME TO
+                               WS-PROF-FULL-NAME(WS-PROFILES-COUNT)
+                           MOVE PR-UNIVERSITY TO
+                               WS-PROF-UNIVERSITY(WS-PROFILES-COUNT)
+                           MOVE PR-MAJOR TO
+                               WS-PROF-MAJOR(WS-PROFILES-COUNT)
+                           MOVE PR-GRAD-YEAR TO
+                               WS-PROF-GRAD-YEAR(WS-PROFILES-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE PROFILES-FILE
+           ELSE
+               MOVE 0 TO WS-PROFILES-COUNT
+           END-IF.
+
+       SAVE-PROFILES.
+           OPEN OUTPUT PROFILES-FILE
+           IF WS-PROFILES-STATUS = "00"
+               PERFORM VARYING WS-PROFILE-INDEX FROM 1 BY 1
+                   UNTIL WS-PROFILE-INDEX > WS-PROFILES-COUNT
+                   MOVE WS-PROF-USERNAME(WS-PROFILE-INDEX)
+                       TO PR-USERNAME
+                   MOVE WS-PROF-FULL-NAME(WS-PROFILE-INDEX)
+                       TO PR-FULL-NAME
+                   MOVE WS-PROF-UNIVERSITY(WS-PROFILE-INDEX)
+                       TO PR-UNIVERSITY
+                   MOVE WS-PROF-MAJOR(WS-PROFILE-INDEX)
+                       TO PR-MAJOR
+                   MOVE WS-PROF-GRAD-YEAR(WS-PROFILE-INDEX)
+                       TO PR-GRAD-YEAR
+                   WRITE PROFILE-RECORD
+               END-PERFORM
+               CLOSE PROFILES-FILE
+           END-IF.
+
+      *================================================================*
+      * CONNECTIONS PERSISTENCE - Load/Save
+      *================================================================*
+
+       LOAD-CONNECTIONS.
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONNECTIONS-STATUS = "00"
+               MOVE 0 TO WS-CONNECTIONS-COUNT
+               PERFORM UNTIL WS-CONNECTIONS-STATUS NOT = "00"
+                   READ CONNECTIONS-FILE INTO CONNECTION-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO WS-CONNECTIONS-COUNT
+                           MOVE CR-REQUESTER TO
+                               WS-CONN-REQUESTER(WS-CONNECTIONS-COUNT)
+                           MOVE CR-RECIPIENT TO
+                               WS-CONN-RECIPIENT(WS-CONNECTIONS-COUNT)
+                           MOVE CR-STATUS TO
+                               WS-CONN-STATUS(WS-CONNECTIONS-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTIONS-FILE
+           ELSE
+               MOVE 0 TO WS-CONNECTIONS-COUNT
+           END-IF.
+
+       SAVE-CONNECTIONS.
+           OPEN OUTPUT CONNECTIONS-FILE
+           IF WS-CONNECTIONS-STATUS = "00"
+               PERFORM VARYING WS-CONN-INDEX FROM 1 BY 1
+                   UNTIL WS-CONN-INDEX > WS-CONNECTIONS-COUNT
+                   MOVE WS-CONN-REQUESTER(WS-CONN-INDEX)
+                       TO CR-REQUESTER
+                   MOVE WS-CONN-RECIPIENT(WS-CONN-INDEX)
+                       TO CR-RECIPIENT
+                   MOVE WS-CONN-STATUS(WS-CONN-INDEX) TO CR-STATUS
+                   WRITE CONNECTION-RECORD
+               END-PERFORM
+               CLOSE CONNECTIONS-FILE
+           END-IF.
+
+      *================================================================*
+      * LEARNING RECORDS PERSISTENCE - Load/Save (Skills enrollment)
+      *================================================================*
+
+       LOAD-LEARNING-RECORDS.
+           OPEN INPUT LEARNING-RECORDS-FILE
+           IF WS-LEARNING-STATUS = "00"
+               MOVE 0 TO WS-LEARNING-COUNT
+               PERFORM UNTIL WS-LEARNING-STATUS NOT = "00"
+                   READ LEARNING-RECORDS-FILE INTO LEARNING-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO WS-LEARNING-COUNT
+                           MOVE LR-USERNAME TO
+                               WS-LEARN-USERNAME(WS-LEARNING-COUNT)
+                           MOVE LR-SKILL-ID TO
+                               WS-LEARN-SKILL-ID(WS-LEARNING-COUNT)
+                           MOVE LR-SKILL-NAME TO
+                               WS-LEARN-SKILL-NAME(WS-LEARNING-COUNT)
+                           MOVE LR-ENROLLED-DATE TO
+                               WS-LEARN-ENROLLED-DATE(WS-LEARNING-COUNT)
+                           MOVE LR-STATUS TO
+                               WS-LEARN-STATUS(WS-LEARNING-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE LEARNING-RECORDS-FILE
+           ELSE
+               MOVE 0 TO WS-LEARNING-COUNT
+           END-IF.
+
+       SAVE-LEARNING-RECORDS.
+           OPEN OUTPUT LEARNING-RECORDS-FILE
+           IF WS-LEARNING-STATUS = "00"
+               PERFORM VARYING WS-LEARN-INDEX FROM 1 BY 1
+                   UNTIL WS-LEARN-INDEX > WS-LEARNING-COUNT
+                   MOVE WS-LEARN-USERNAME(WS-LEARN-INDEX)
+                       TO LR-USERNAME
+                   MOVE WS-LEARN-SKILL-ID(WS-LEARN-INDEX)
+                       TO LR-SKILL-ID
+                   MOVE WS-LEARN-SKILL-NAME(WS-LEARN-INDEX)
+                       TO LR-SKILL-NAME
+                   MOVE WS-LEARN-ENROLLED-DATE(WS-LEARN-INDEX)
+                       TO LR-ENROLLED-DATE
+                   MOVE WS-LEARN-STATUS(WS-LEARN-INDEX) TO LR-STATUS
+                   WRITE LEARNING-RECORD
+               END-PERFORM
+               CLOSE LEARNING-RECORDS-FILE
+           END-IF.
+
+      *================================================================*
+      * PASSWORD HISTORY PERSISTENCE - Load/Save
+      *================================================================*
+
+       LOAD-PASSWORD-HISTORY.
+           OPEN INPUT PASSWORD-HISTORY-FILE
+           IF WS-PASSWORD-HISTORY-STATUS = "00"
+               MOVE 0 TO WS-PASSWORD-HISTORY-COUNT
+               PERFORM UNTIL WS-PASSWORD-HISTORY-STATUS NOT = "00"
+                   READ PASSWORD-HISTORY-FILE
+                       INTO PASSWORD-HISTORY-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO WS-PASSWORD-HISTORY-COUNT
+                           MOVE PH-USERNAME TO WS-PH-USERNAME
+                               (WS-PASSWORD-HISTORY-COUNT)
+                           MOVE PH-PASSWORD-HASH TO WS-PH-HASH
+                               (WS-PASSWORD-HISTORY-COUNT)
+                           MOVE PH-CHANGED-DATE TO WS-PH-DATE
+                               (WS-PASSWORD-HISTORY-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE PASSWORD-HISTORY-FILE
+           ELSE
+               MOVE 0 TO WS-PASSWORD-HISTORY-COUNT
+           END-IF.
+
+       SAVE-PASSWORD-HISTORY.
+           OPEN OUTPUT PASSWORD-HISTORY-FILE
+           IF WS-PASSWORD-HISTORY-STATUS = "00"
+               PERFORM VARYING WS-HISTORY-INDEX FROM 1 BY 1
+                   UNTIL WS-HISTORY-INDEX > WS-PASSWORD-HISTORY-COUNT
+                   MOVE WS-PH-USERNAME(WS-HISTORY-INDEX)
+                       TO PH-USERNAME
+                   MOVE WS-PH-HASH(WS-HISTORY-INDEX)
+                       TO PH-PASSWORD-HASH
+                   MOVE WS-PH-DATE(WS-HISTORY-INDEX)
+                       TO PH-CHANGED-DATE
+                   WRITE PASSWORD-HISTORY-RECORD
+               END-PERFORM
+               CLOSE PASSWORD-HISTORY-FILE
+           END-IF.
+
+      *    Append the just-hashed WS-PASSWORD-HASH to WS-PH-TARGET-
+      *    USERNAME's history - called after every successful
+      *    registration and password change
+       ADD-PASSWORD-HISTORY-RECORD.
+           ADD 1 TO WS-PASSWORD-HISTORY-COUNT
+           MOVE WS-PH-TARGET-USERNAME TO
+               WS-PH-USERNAME(WS-PASSWORD-HISTORY-COUNT)
+           MOVE WS-PASSWORD-HASH TO
+               WS-PH-HASH(WS-PASSWORD-HISTORY-COUNT)
+           MOVE FUNCTION CURRENT-DATE(1:8) TO
+               WS-PH-DATE(WS-PASSWORD-HISTORY-COUNT).
+
+      *    Rejects reuse of any of WS-PH-TARGET-USERNAME's last
+      *    WS-PASSWORD-HISTORY-LIMIT passwords - scans the table
+      *    backward so the most recently appended entries are checked
+      *    first, without needing to keep the file itself trimmed
+       CHECK-PASSWORD-HISTORY.
+           MOVE 0 TO WS-HISTORY-MATCH-COUNT
+           MOVE 0 TO WS-PASSWORD-REUSED-FLAG
+           PERFORM VARYING WS-HISTORY-INDEX
+               FROM WS-PASSWORD-HISTORY-COUNT BY -1
+               UNTIL WS-HISTORY-INDEX < 1
+                   OR WS-HISTORY-MATCH-COUNT >=
+                       WS-PASSWORD-HISTORY-LIMIT
+               IF WS-PH-USERNAME(WS-HISTORY-INDEX) =
+                   WS-PH-TARGET-USERNAME
+                   ADD 1 TO WS-HISTORY-MATCH-COUNT
+                   IF WS-PH-HASH(WS-HISTORY-INDEX) = WS-PASSWORD-HASH
+                       MOVE 1 TO WS-PASSWORD-REUSED-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *    An account migrated this run from the pre-hash/pre-profile
+      *    record format never went through REGISTRATION-PROCESS, so
+      *    it has no PROFILES-FILE row and no PASSWORD-HISTORY-FILE
+      *    entry for its (now-hashed) current password - seed both
+      *    here, once, right after every LOAD-* has run
+       BACKFILL-MIGRATED-PROFILES.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-ACCOUNT-COUNT
+               IF ACCT-WAS-MIGRATED(WS-INDEX)
+                   MOVE 0 TO WS-PROFILE-FOUND-FLAG
+                   PERFORM VARYING WS-PROFILE-INDEX FROM 1 BY 1
+                       UNTIL WS-PROFILE-INDEX > WS-PROFILES-COUNT
+                       IF WS-PROF-USERNAME(WS-PROFILE-INDEX) =
+                           WS-ACCT-USERNAME(WS-INDEX)
+                           MOVE 1 TO WS-PROFILE-FOUND-FLAG
+                       END-IF
+                   END-PERFORM
+                   IF NOT PROFILE-WAS-FOUND
+                       MOVE WS-ACCT-USERNAME(WS-INDEX) TO
+                           WS-INPUT-USERNAME
+                       PERFORM ADD-PROFILE-RECORD
+                   END-IF
+                   MOVE WS-ACCT-USERNAME(WS-INDEX) TO
+                       WS-PH-TARGET-USERNAME
+                   MOVE WS-ACCT-PASSWORD(WS-INDEX) TO WS-PASSWORD-HASH
+                   PERFORM ADD-PASSWORD-HISTORY-RECORD
+               END-IF
+           END-PERFORM
+           IF ACCOUNTS-WERE-MIGRATED
+               PERFORM SAVE-PROFILES
+               PERFORM SAVE-PASSWORD-HISTORY
+           END-IF.
+
+       ADD-PROFILE-RECORD.
+           ADD 1 TO WS-PROFILES-COUNT
+           MOVE WS-INPUT-USERNAME TO
+               WS-PROF-USERNAME(WS-PROFILES-COUNT)
+           MOVE WS-INPUT-FULL-NAME TO
+               WS-PROF-FULL-NAME(WS-PROFILES-COUNT)
+           MOVE WS-INPUT-UNIVERSITY TO
+               WS-PROF-UNIVERSITY(WS-PROFILES-COUNT)
+           MOVE WS-INPUT-MAJOR TO
+               WS-PROF-MAJOR(WS-PROFILES-COUNT)
+           MOVE WS-INPUT-GRAD-YEAR TO
+               WS-PROF-GRAD-YEAR(WS-PROFILES-COUNT)
+           MOVE SPACES TO WS-INPUT-FULL-NAME
+           MOVE SPACES TO WS-INPUT-UNIVERSITY
+           MOVE SPACES TO WS-INPUT-MAJOR
+           MOVE 0 TO WS-INPUT-GRAD-YEAR.
+
+       GET-PROFILE-DETAILS.
+           MOVE "Please enter your full name: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-INPUT-FULL-NAME
+
+           MOVE "Please enter your university: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-INPUT-UNIVERSITY
+
+           MOVE "Please enter your major: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-INPUT-MAJOR
+
+           MOVE "Please enter your expected graduation year: "
+               TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-USER-INPUT))
+               TO WS-INPUT-GRAD-YEAR.
+
+      *    Flags a likely-duplicate person, not just a duplicate
+      *    username - same full name, or same university and major,
+      *    as an existing profile
+       CHECK-DUPLICATE-PROFILE.
+           MOVE 0 TO WS-DUPLICATE-PROFILE-FLAG
+           PERFORM VARYING WS-PROFILE-INDEX FROM 1 BY 1
+               UNTIL WS-PROFILE-INDEX > WS-PROFILES-COUNT
+               IF WS-PROF-FULL-NAME(WS-PROFILE-INDEX) =
+                   WS-INPUT-FULL-NAME
+                   MOVE 1 TO WS-DUPLICATE-PROFILE-FLAG
+               END-IF
+               IF WS-PROF-UNIVERSITY(WS-PROFILE-INDEX) =
+                   WS-INPUT-UNIVERSITY
+                   AND WS-PROF-MAJOR(WS-PROFILE-INDEX) =
+                       WS-INPUT-MAJOR
+                   MOVE 1 TO WS-DUPLICATE-PROFILE-FLAG
+               END-IF
+           END-PERFORM.
+
+      *================================================================*
+      * MAIN MENU LOOP
+      *================================================================*
+       
+       MAIN-MENU-LOOP.
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           
+           PERFORM DISPLAY-WELCOME-MENU
+           PERFORM READ-USER-INPUT
+           
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           
+           EVALUATE TRUE
+               WHEN WS-USER-INPUT(1:1) = "1"
+                   PERFORM LOGIN-PROCESS
+               WHEN WS-USER-INPUT(1:1) = "2"
+                   PERFORM REGISTRATION-PROCESS
+               WHEN WS-USER-INPUT(1:1) = "9"
+                   MOVE "--- END_OF_PROGRAM_EXECUTION ---" 
+                       TO WS-OUTPUT-LINE
+                   PERFORM WRITE-OUTPUT
+                   MOVE 1 TO WS-PROGRAM-EXIT
+               WHEN OTHER
+                   MOVE "Invalid choice. Please try again." 
+                       TO WS-OUTPUT-LINE
+                   PERFORM WRITE-OUTPUT
+           END-EVALUATE.
+       
+       DISPLAY-WELCOME-MENU.
+           MOVE "Welcome to InCollege!" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "1. Log In" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "2. Create New Account" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "9. Exit" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "Enter your choice: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+      *================================================================*
+      * LOGIN PROCESS (USF2-127: Unlimited attempts)
+      *================================================================*
+       
+       LOGIN-PROCESS.
+           MOVE 0 TO WS-LOGIN-SUCCESS
+      *    Loop until successful login or EOF (USF2-127: unlimited)
+           PERFORM UNTIL LOGIN-SUCCESSFUL OR EXIT-PROGRAM
+               PERFORM GET-LOGIN-CREDENTIALS
+               IF NOT EXIT-PROGRAM
+                   PERFORM VALIDATE-LOGIN
+               END-IF
+           END-PERFORM
+           
+           IF LOGIN-SUCCESSFUL
+               MOVE WS-INPUT-USERNAME TO WS-CURRENT-USER
+               PERFORM POST-LOGIN-MENU
+           END-IF.
+       
+       GET-LOGIN-CREDENTIALS.
+           MOVE "Please enter your username: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF NOT EXIT-PROGRAM
+               MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-INPUT-USERNAME
+           END-IF
+           
+           IF NOT EXIT-PROGRAM
+               MOVE "Please enter your password: " TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               PERFORM READ-USER-INPUT
+               IF NOT EXIT-PROGRAM
+                   MOVE FUNCTION TRIM(WS-USER-INPUT) 
+                       TO WS-INPUT-PASSWORD
+               END-IF
+           END-IF.
+       
+       VALIDATE-LOGIN.
+      *    Check credentials against stored accounts - the accounts
+      *    table holds hashed passwords (HASH-PASSWORD), so hash the
+      *    typed password once up front and compare hashes
+           MOVE 0 TO WS-LOGIN-SUCCESS
+           MOVE WS-INPUT-PASSWORD TO WS-HASH-INPUT
+           PERFORM HASH-PASSWORD
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-ACCOUNT-COUNT OR LOGIN-SUCCESSFUL
+               IF WS-INPUT-USERNAME = WS-ACCT-USERNAME(WS-INDEX) AND
+                  WS-PASSWORD-HASH = WS-ACCT-PASSWORD(WS-INDEX)
+                   MOVE 1 TO WS-LOGIN-SUCCESS
+      *            TM-TODO (USF2-125): Success message
+                   MOVE "You have successfully logged in."
+                       TO WS-OUTPUT-LINE
+                   PERFORM WRITE-OUTPUT
+               END-IF
+           END-PERFORM
+
+           MOVE WS-INPUT-USERNAME TO WS-AUDIT-USERNAME
+           MOVE "LOGIN" TO WS-AUDIT-EVENT-TYPE
+           IF LOGIN-SUCCESSFUL
+               MOVE "SUCCESS" TO WS-AUDIT-RESULT
+           ELSE
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+
+           IF NOT LOGIN-SUCCESSFUL
+      *        TM-TODO (USF2-126): Failed login message
+               MOVE "Incorrect username/password, please try again"
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+           END-IF.
+
+      *================================================================*
+      * REGISTRATION PROCESS
+      * TM-TODO: USF2-121 (5 limit), USF2-122 (password validation),
+      *          USF2-124 (too many accounts message)
+      *================================================================*
+       
+       REGISTRATION-PROCESS.
+      *    USF2-121, USF2-124: Check account limit (configurable - see
+      *    LOAD-CONFIG)
+           IF WS-ACCOUNT-COUNT >= WS-MAX-ACCOUNTS
+               MOVE WS-TOO-MANY-ACCOUNTS-MSG TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               MOVE SPACES TO WS-AUDIT-USERNAME
+               MOVE "REGISTER" TO WS-AUDIT-EVENT-TYPE
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+           
+           MOVE "Please enter your username: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-INPUT-USERNAME
+           
+      *    Check for duplicate username
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 
+               UNTIL WS-INDEX > WS-ACCOUNT-COUNT
+               IF WS-INPUT-USERNAME = WS-ACCT-USERNAME(WS-INDEX)
+                   MOVE "Username already exists. Please try another."
+                       TO WS-OUTPUT-LINE
+                   PERFORM WRITE-OUTPUT
+                   MOVE WS-INPUT-USERNAME TO WS-AUDIT-USERNAME
+                   MOVE "REGISTER" TO WS-AUDIT-EVENT-TYPE
+                   MOVE "FAILURE" TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUDIT-RECORD
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM
+           
+           MOVE "Please enter your password: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-INPUT-PASSWORD
+           
+      *    TM-TODO (USF2-122): Validate password requirements
+           PERFORM VALIDATE-PASSWORD
+           IF NOT PASSWORD-IS-VALID
+               MOVE WS-INPUT-USERNAME TO WS-AUDIT-USERNAME
+               MOVE "REGISTER" TO WS-AUDIT-EVENT-TYPE
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Collect full profile (name/university/major/grad year)
+           PERFORM GET-PROFILE-DETAILS
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Likely-duplicate person check (same name, or same school
+      *    and major) - a warning, not a rejection, since two real
+      *    students can share a name
+           PERFORM CHECK-DUPLICATE-PROFILE
+           IF DUPLICATE-PROFILE-FOUND
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "This looks like it may match an existing prof"
+                      DELIMITED SIZE
+                      "ile - please double-check before continuing."
+                      DELIMITED SIZE
+                      INTO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               MOVE WS-INPUT-USERNAME TO WS-AUDIT-USERNAME
+               MOVE "REGISTER" TO WS-AUDIT-EVENT-TYPE
+               MOVE "WARNING" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+
+      *    Add new account - password is hashed before it is ever
+      *    stored (HASH-PASSWORD)
+           ADD 1 TO WS-ACCOUNT-COUNT
+           MOVE WS-INPUT-USERNAME TO
+               WS-ACCT-USERNAME(WS-ACCOUNT-COUNT)
+           MOVE WS-INPUT-PASSWORD TO WS-HASH-INPUT
+           PERFORM HASH-PASSWORD
+           MOVE WS-PASSWORD-HASH TO
+               WS-ACCT-PASSWORD(WS-ACCOUNT-COUNT)
+           MOVE FUNCTION CURRENT-DATE(1:8) TO
+               WS-ACCT-CREATED-DATE(WS-ACCOUNT-COUNT)
+           MOVE WS-INPUT-USERNAME TO WS-PH-TARGET-USERNAME
+           PERFORM ADD-PASSWORD-HISTORY-RECORD
+           PERFORM ADD-PROFILE-RECORD
+
+      *    Persist the new account/profile/history right away rather
+      *    than waiting for a clean shutdown - an abend right after
+      *    this point must not leave the account silently lost
+           PERFORM SAVE-ACCOUNTS
+           PERFORM SAVE-PROFILES
+           PERFORM SAVE-PASSWORD-HISTORY
+
+           MOVE "Account created successfully!" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+
+           MOVE WS-INPUT-USERNAME TO WS-AUDIT-USERNAME
+           MOVE "REGISTER" TO WS-AUDIT-EVENT-TYPE
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *================================================================*
+      * PASSWORD VALIDATION (TM-TODO: USF2-122)
+      * Requirements: 8-12 chars, 1 capital, 1 digit, 1 special
+      *================================================================*
+       
+       VALIDATE-PASSWORD.
+           MOVE 1 TO WS-PASSWORD-VALID
+           MOVE 0 TO WS-HAS-CAPITAL
+           MOVE 0 TO WS-HAS-DIGIT
+           MOVE 0 TO WS-HAS-SPECIAL
+           
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-PASSWORD))
+               TO WS-PASSWORD-LENGTH
+           
+      *    Check length (8-12 characters)
+           IF WS-PASSWORD-LENGTH < 8
+               MOVE "Password must be at least 8 characters."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               MOVE 0 TO WS-PASSWORD-VALID
+               EXIT PARAGRAPH
+           END-IF
+           
+           IF WS-PASSWORD-LENGTH > 12
+               MOVE "Password must be no more than 12 characters."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               MOVE 0 TO WS-PASSWORD-VALID
+               EXIT PARAGRAPH
+           END-IF
+           
+      *    TM-TODO: Check for capital letter, digit, special char
+      *    This is a simplified check - Twinkle should implement full
+           INSPECT WS-INPUT-PASSWORD TALLYING WS-HAS-CAPITAL
+               FOR ALL "A" "B" "C" "D" "E" "F" "G" "H" "I" "J"
+                       "K" "L" "M" "N" "O" "P" "Q" "R" "S" "T"
+                       "U" "V" "W" "X" "Y" "Z"
+           
+           IF WS-HAS-CAPITAL = 0
+               MOVE "Password must contain at least one capital letter."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               MOVE 0 TO WS-PASSWORD-VALID
+               EXIT PARAGRAPH
+           END-IF
+           
+           INSPECT WS-INPUT-PASSWORD TALLYING WS-HAS-DIGIT
+               FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+           
+           IF WS-HAS-DIGIT = 0
+               MOVE "Password must contain at least one digit."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               MOVE 0 TO WS-PASSWORD-VALID
+               EXIT PARAGRAPH
+           END-IF
+           
+           INSPECT WS-INPUT-PASSWORD TALLYING WS-HAS-SPECIAL
+               FOR ALL "!" "@" "#" "$" "%" "^" "&" "*" "(" ")"
+                       "-" "_" "=" "+" "[" "]" "{" "}" "|" "\"
+                       ";" ":" "'" '"' "," "." "<" ">" "/" "?"
+           
+           IF WS-HAS-SPECIAL = 0
+               MOVE "Password must contain at least one special char."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               MOVE 0 TO WS-PASSWORD-VALID
+           END-IF.
+
+      *================================================================*
+      * PASSWORD HASHING - accounts.dat never stores plaintext.
+      * No crypto FUNCTION is available in this dialect, so this is a
+      * simple rolling digest (base-31 polynomial over character
+      * codes) rather than a true cryptographic hash.
+      *================================================================*
+
+       HASH-PASSWORD.
+           MOVE FUNCTION TRIM(WS-HASH-INPUT) TO WS-HASH-INPUT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HASH-INPUT))
+               TO WS-HASH-LEN
+           MOVE 0 TO WS-HASH-ACCUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+               UNTIL WS-HASH-IDX > WS-HASH-LEN
+               MOVE FUNCTION ORD(WS-HASH-INPUT(WS-HASH-IDX:1))
+                   TO WS-HASH-CHAR-ORD
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD((WS-HASH-ACCUM * 31) + WS-HASH-CHAR-ORD,
+                       9999999999999999)
+           END-PERFORM
+           MOVE WS-HASH-ACCUM TO WS-PASSWORD-HASH.
+
+      *================================================================*
+      * POST-LOGIN MENU
+      * TM-TODO: USF2-128 (menu), USF2-129 (job), USF2-130 (find)
+      * DM TASKS: USF2-131 (skills), USF2-132 (return), USF2-133 (logout)
+      *================================================================*
+       
+       POST-LOGIN-MENU.
+           MOVE 1 TO WS-LOGGED-IN
+           MOVE "P" TO WS-CURRENT-MENU-CODE
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "Welcome, " DELIMITED SIZE
+                  FUNCTION TRIM(WS-CURRENT-USER) DELIMITED SPACE
+                  "!" DELIMITED SIZE
+                  INTO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM UNTIL NOT USER-LOGGED-IN OR EXIT-PROGRAM
+               PERFORM DISPLAY-POST-LOGIN-OPTIONS
+               PERFORM READ-USER-INPUT
+               
+               IF EXIT-PROGRAM
+                   EXIT PERFORM
+               END-IF
+               
+               EVALUATE TRUE
+                   WHEN WS-USER-INPUT(1:1) = "1"
+      *                USF2-129: Job search / internship board
+                       PERFORM JOB-SEARCH-PROCESS
+                   WHEN WS-USER-INPUT(1:1) = "2"
+      *                USF2-130: Find someone you know
+                       PERFORM FIND-SOMEONE-PROCESS
+                   WHEN WS-USER-INPUT(1:1) = "3"
+      *                DM (USF2-131): Learn a new skill
+                       PERFORM SKILLS-MENU
+                   WHEN WS-USER-INPUT(1:1) = "4"
+      *                DM (USF2-133): Logout
+                       PERFORM LOGOUT-PROCESS
+                   WHEN WS-USER-INPUT(1:1) = "5"
+                       PERFORM EDIT-PROFILE-PROCESS
+                   WHEN OTHER
+                       MOVE "Invalid choice. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM WRITE-OUTPUT
+               END-EVALUATE
+           END-PERFORM.
+
+       DISPLAY-POST-LOGIN-OPTIONS.
+      *    TM-TODO (USF2-128): Post-login menu display
+           MOVE "1. Search for a job" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "2. Find someone you know" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "3. Learn a new skill" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "4. Logout" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "5. Edit Profile" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "Enter your choice: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+      *================================================================*
+      * JOB SEARCH (USF2-129)
+      *================================================================*
+
+       JOB-SEARCH-PROCESS.
+           MOVE "J" TO WS-CURRENT-MENU-CODE
+           PERFORM UNTIL EXIT-PROGRAM
+               PERFORM DISPLAY-JOB-SEARCH-OPTIONS
+               PERFORM READ-USER-INPUT
+
+               IF EXIT-PROGRAM
+                   EXIT PERFORM
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN WS-USER-INPUT(1:1) = "1"
+                       PERFORM BROWSE-ALL-JOBS
+                   WHEN WS-USER-INPUT(1:1) = "2"
+                       PERFORM SEARCH-JOBS-BY-KEYWORD
+                   WHEN WS-USER-INPUT(1:1) = "3"
+                       PERFORM APPLY-TO-JOB
+                   WHEN WS-USER-INPUT(1:1) = "4"
+                       PERFORM VIEW-MY-APPLICATIONS
+                   WHEN WS-USER-INPUT(1:1) = "5"
+                       EXIT PERFORM
+                   WHEN OTHER
+                       MOVE "Invalid choice. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM WRITE-OUTPUT
+               END-EVALUATE
+           END-PERFORM
+           MOVE "P" TO WS-CURRENT-MENU-CODE.
+
+       DISPLAY-JOB-SEARCH-OPTIONS.
+           MOVE "Job Search / Internships:" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "1. Browse all postings" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "2. Search postings by keyword" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "3. Apply to a posting" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "4. View my applications" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "5. Go Back" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "Enter your choice: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       BROWSE-ALL-JOBS.
+           IF WS-JOBS-COUNT = 0
+               MOVE "No job postings are available right now."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-JOB-INDEX FROM 1 BY 1
+               UNTIL WS-JOB-INDEX > WS-JOBS-COUNT
+               PERFORM DISPLAY-ONE-JOB
+           END-PERFORM.
+
+       SEARCH-JOBS-BY-KEYWORD.
+           MOVE "Enter a keyword to search for: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-SEARCH-KEYWORD
+           MOVE 0 TO WS-JOB-FOUND-FLAG
+
+           PERFORM VARYING WS-JOB-INDEX FROM 1 BY 1
+               UNTIL WS-JOB-INDEX > WS-JOBS-COUNT
+               MOVE 0 TO WS-MATCH-COUNT
+               INSPECT WS-JOB-TITLE(WS-JOB-INDEX) TALLYING
+                   WS-MATCH-COUNT FOR ALL
+                   FUNCTION TRIM(WS-SEARCH-KEYWORD)
+               IF WS-MATCH-COUNT = 0
+                   INSPECT WS-JOB-COMPANY(WS-JOB-INDEX) TALLYING
+                       WS-MATCH-COUNT FOR ALL
+                       FUNCTION TRIM(WS-SEARCH-KEYWORD)
+               END-IF
+               IF WS-MATCH-COUNT = 0
+                   INSPECT WS-JOB-DESCRIPTION(WS-JOB-INDEX) TALLYING
+                       WS-MATCH-COUNT FOR ALL
+                       FUNCTION TRIM(WS-SEARCH-KEYWORD)
+               END-IF
+               IF WS-MATCH-COUNT > 0
+                   MOVE 1 TO WS-JOB-FOUND-FLAG
+                   PERFORM DISPLAY-ONE-JOB
+               END-IF
+           END-PERFORM
+
+           IF NOT JOB-WAS-FOUND
+               MOVE "No postings matched that keyword."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+           END-IF.
+
+       DISPLAY-ONE-JOB.
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING WS-JOB-ID(WS-JOB-INDEX) DELIMITED SIZE
+                  ". " DELIMITED SIZE
+                  FUNCTION TRIM(WS-JOB-TITLE(WS-JOB-INDEX))
+                      DELIMITED SIZE
+                  " - " DELIMITED SIZE
+                  FUNCTION TRIM(WS-JOB-COMPANY(WS-JOB-INDEX))
+                      DELIMITED SIZE
+                  " (" DELIMITED SIZE
+                  FUNCTION TRIM(WS-JOB-LOCATION(WS-JOB-INDEX))
+                      DELIMITED SIZE
+                  ")" DELIMITED SIZE
+                  INTO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "   " DELIMITED SIZE
+                  FUNCTION TRIM(WS-JOB-DESCRIPTION(WS-JOB-INDEX))
+                      DELIMITED SIZE
+                  INTO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       APPLY-TO-JOB.
+           MOVE "Enter the posting number to apply to: "
+               TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-USER-INPUT))
+               TO WS-APPLY-JOB-ID
+
+           MOVE 0 TO WS-JOB-FOUND-FLAG
+           PERFORM VARYING WS-JOB-INDEX FROM 1 BY 1
+               UNTIL WS-JOB-INDEX > WS-JOBS-COUNT
+               IF WS-JOB-ID(WS-JOB-INDEX) = WS-APPLY-JOB-ID
+                   MOVE 1 TO WS-JOB-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF NOT JOB-WAS-FOUND
+               MOVE "No posting with that number exists."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-ALREADY-APPLIED-FLAG
+           PERFORM VARYING WS-APP-INDEX FROM 1 BY 1
+               UNTIL WS-APP-INDEX > WS-APPLICATIONS-COUNT
+               IF WS-APP-USERNAME(WS-APP-INDEX) = WS-CURRENT-USER AND
+                  WS-APP-JOB-ID(WS-APP-INDEX) = WS-APPLY-JOB-ID
+                   MOVE 1 TO WS-ALREADY-APPLIED-FLAG
+               END-IF
+           END-PERFORM
+
+           IF ALREADY-APPLIED
+               MOVE "You have already applied to that posting."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           ADD 1 TO WS-APPLICATIONS-COUNT
+           MOVE WS-CURRENT-USER TO
+               WS-APP-USERNAME(WS-APPLICATIONS-COUNT)
+           MOVE WS-APPLY-JOB-ID TO
+               WS-APP-JOB-ID(WS-APPLICATIONS-COUNT)
+           MOVE WS-TODAY-DATE TO
+               WS-APP-DATE(WS-APPLICATIONS-COUNT)
+           PERFORM SAVE-APPLICATIONS
+
+           MOVE "Application submitted. Good luck!"
+               TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       VIEW-MY-APPLICATIONS.
+           MOVE 0 TO WS-JOB-FOUND-FLAG
+           PERFORM VARYING WS-APP-INDEX FROM 1 BY 1
+               UNTIL WS-APP-INDEX > WS-APPLICATIONS-COUNT
+               IF WS-APP-USERNAME(WS-APP-INDEX) = WS-CURRENT-USER
+                   MOVE 1 TO WS-JOB-FOUND-FLAG
+                   PERFORM VARYING WS-JOB-INDEX FROM 1 BY 1
+                       UNTIL WS-JOB-INDEX > WS-JOBS-COUNT
+                       IF WS-JOB-ID(WS-JOB-INDEX) =
+                               WS-APP-JOB-ID(WS-APP-INDEX)
+                           MOVE SPACES TO WS-OUTPUT-LINE
+                           STRING FUNCTION TRIM(
+                                  WS-JOB-TITLE(WS-JOB-INDEX))
+                                      DELIMITED SIZE
+                                  " - applied " DELIMITED SIZE
+                                  WS-APP-DATE(WS-APP-INDEX)
+                                      DELIMITED SIZE
+                                  INTO WS-OUTPUT-LINE
+                           PERFORM WRITE-OUTPUT
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT JOB-WAS-FOUND
+               MOVE "You have not applied to any postings yet."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+           END-IF.
+
+      *================================================================*
+      * FIND SOMEONE YOU KNOW (USF2-130)
+      *================================================================*
+
+       FIND-SOMEONE-PROCESS.
+           MOVE "F" TO WS-CURRENT-MENU-CODE
+           PERFORM UNTIL EXIT-PROGRAM
+               PERFORM DISPLAY-FIND-SOMEONE-OPTIONS
+               PERFORM READ-USER-INPUT
+
+               IF EXIT-PROGRAM
+                   EXIT PERFORM
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN WS-USER-INPUT(1:1) = "1"
+                       PERFORM SEARCH-PROFILES-BY-NAME
+                   WHEN WS-USER-INPUT(1:1) = "2"
+                       PERFORM SEARCH-PROFILES-BY-SCHOOL
+                   WHEN WS-USER-INPUT(1:1) = "3"
+                       PERFORM SEND-CONNECTION-REQUEST
+                   WHEN WS-USER-INPUT(1:1) = "4"
+                       PERFORM RESPOND-TO-CONNECTIONS
+                   WHEN WS-USER-INPUT(1:1) = "5"
+                       PERFORM VIEW-MY-CONNECTIONS
+                   WHEN WS-USER-INPUT(1:1) = "6"
+                       EXIT PERFORM
+                   WHEN OTHER
+                       MOVE "Invalid choice. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM WRITE-OUTPUT
+               END-EVALUATE
+           END-PERFORM
+           MOVE "P" TO WS-CURRENT-MENU-CODE.
+
+       DISPLAY-FIND-SOMEONE-OPTIONS.
+           MOVE "Find Someone You Know:" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "1. Search by name" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "2. Search by school" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "3. Send a connection request" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "4. Respond to pending requests" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "5. View my connections" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "6. Go Back" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "Enter your choice: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       SEARCH-PROFILES-BY-NAME.
+           MOVE "Enter a name to search for: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-SEARCH-TEXT
+           MOVE 0 TO WS-PROFILE-FOUND-FLAG
+
+           PERFORM VARYING WS-PROFILE-INDEX FROM 1 BY 1
+               UNTIL WS-PROFILE-INDEX > WS-PROFILES-COUNT
+               MOVE 0 TO WS-MATCH-COUNT
+               INSPECT WS-PROF-FULL-NAME(WS-PROFILE-INDEX) TALLYING
+                   WS-MATCH-COUNT FOR ALL
+                   FUNCTION TRIM(WS-SEARCH-TEXT)
+               IF WS-MATCH-COUNT > 0
+                   MOVE 1 TO WS-PROFILE-FOUND-FLAG
+                   PERFORM DISPLAY-ONE-PROFILE
+               END-IF
+           END-PERFORM
+
+           IF NOT PROFILE-WAS-FOUND
+               MOVE "No one matched that name." TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+           END-IF.
+
+       SEARCH-PROFILES-BY-SCHOOL.
+           MOVE "Enter a school to search for: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-SEARCH-TEXT
+           MOVE 0 TO WS-PROFILE-FOUND-FLAG
+
+           PERFORM VARYING WS-PROFILE-INDEX FROM 1 BY 1
+               UNTIL WS-PROFILE-INDEX > WS-PROFILES-COUNT
+               MOVE 0 TO WS-MATCH-COUNT
+               INSPECT WS-PROF-UNIVERSITY(WS-PROFILE-INDEX) TALLYING
+                   WS-MATCH-COUNT FOR ALL
+                   FUNCTION TRIM(WS-SEARCH-TEXT)
+               IF WS-MATCH-COUNT > 0
+                   MOVE 1 TO WS-PROFILE-FOUND-FLAG
+                   PERFORM DISPLAY-ONE-PROFILE
+               END-IF
+           END-PERFORM
+
+           IF NOT PROFILE-WAS-FOUND
+               MOVE "No one matched that school." TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+           END-IF.
+
+       DISPLAY-ONE-PROFILE.
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING FUNCTION TRIM(
+                      WS-PROF-USERNAME(WS-PROFILE-INDEX))
+                      DELIMITED SIZE
+                  " - " DELIMITED SIZE
+                  FUNCTION TRIM(
+                      WS-PROF-FULL-NAME(WS-PROFILE-INDEX))
+                      DELIMITED SIZE
+                  " (" DELIMITED SIZE
+                  FUNCTION TRIM(
+                      WS-PROF-UNIVERSITY(WS-PROFILE-INDEX))
+                      DELIMITED SIZE
+                  ", " DELIMITED SIZE
+                  FUNCTION TRIM(
+                      WS-PROF-MAJOR(WS-PROFILE-INDEX))
+                      DELIMITED SIZE
+                  ")" DELIMITED SIZE
+                  INTO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       SEND-CONNECTION-REQUEST.
+           MOVE "Enter the username to connect with: "
+               TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-CONN-TARGET-USERNAME
+
+           IF WS-CONN-TARGET-USERNAME = WS-CURRENT-USER
+               MOVE "You cannot connect with yourself."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-PROFILE-FOUND-FLAG
+           PERFORM VARYING WS-PROFILE-INDEX FROM 1 BY 1
+               UNTIL WS-PROFILE-INDEX > WS-PROFILES-COUNT
+               IF WS-PROF-USERNAME(WS-PROFILE-INDEX) =
+                       WS-CONN-TARGET-USERNAME
+                   MOVE 1 TO WS-PROFILE-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF NOT PROFILE-WAS-FOUND
+               MOVE "No account exists with that username."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-CONN-FOUND-FLAG
+           PERFORM VARYING WS-CONN-INDEX FROM 1 BY 1
+               UNTIL WS-CONN-INDEX > WS-CONNECTIONS-COUNT
+               IF (WS-CONN-REQUESTER(WS-CONN-INDEX) = WS-CURRENT-USER
+                   AND WS-CONN-RECIPIENT(WS-CONN-INDEX) =
+                       WS-CONN-TARGET-USERNAME) OR
+                  (WS-CONN-REQUESTER(WS-CONN-INDEX) =
+                       WS-CONN-TARGET-USERNAME
+                   AND WS-CONN-RECIPIENT(WS-CONN-INDEX) =
+                       WS-CURRENT-USER)
+                   MOVE 1 TO WS-CONN-FOUND-FLAG
+               END-IF
+           END-PERFORM
+
+           IF CONN-WAS-FOUND
+               MOVE "A connection already exists with that user."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-CONNECTIONS-COUNT
+           MOVE WS-CURRENT-USER TO
+               WS-CONN-REQUESTER(WS-CONNECTIONS-COUNT)
+           MOVE WS-CONN-TARGET-USERNAME TO
+               WS-CONN-RECIPIENT(WS-CONNECTIONS-COUNT)
+           MOVE "P" TO WS-CONN-STATUS(WS-CONNECTIONS-COUNT)
+           PERFORM SAVE-CONNECTIONS
+
+           MOVE "Connection request sent." TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       RESPOND-TO-CONNECTIONS.
+           MOVE 0 TO WS-CONN-FOUND-FLAG
+           PERFORM VARYING WS-CONN-INDEX FROM 1 BY 1
+               UNTIL WS-CONN-INDEX > WS-CONNECTIONS-COUNT
+               IF WS-CONN-RECIPIENT(WS-CONN-INDEX) = WS-CURRENT-USER
+                   AND WS-CONN-IS-PENDING(WS-CONN-INDEX)
+                   MOVE 1 TO WS-CONN-FOUND-FLAG
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "Pending request from " DELIMITED SIZE
+                          FUNCTION TRIM(
+                              WS-CONN-REQUESTER(WS-CONN-INDEX))
+                              DELIMITED SIZE
+                          INTO WS-OUTPUT-LINE
+                   PERFORM WRITE-OUTPUT
+               END-IF
+           END-PERFORM
+
+           IF NOT CONN-WAS-FOUND
+               MOVE "You have no pending connection requests."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Enter a username to accept, or blank to skip: "
+               TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-CONN-TARGET-USERNAME
+           IF WS-CONN-TARGET-USERNAME = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-CONN-INDEX FROM 1 BY 1
+               UNTIL WS-CONN-INDEX > WS-CONNECTIONS-COUNT
+               IF WS-CONN-RECIPIENT(WS-CONN-INDEX) = WS-CURRENT-USER
+                   AND WS-CONN-REQUESTER(WS-CONN-INDEX) =
+                       WS-CONN-TARGET-USERNAME
+                   AND WS-CONN-IS-PENDING(WS-CONN-INDEX)
+                   MOVE "A" TO WS-CONN-STATUS(WS-CONN-INDEX)
+                   PERFORM SAVE-CONNECTIONS
+                   MOVE "Connection accepted." TO WS-OUTPUT-LINE
+                   PERFORM WRITE-OUTPUT
+               END-IF
+           END-PERFORM.
+
+       VIEW-MY-CONNECTIONS.
+           MOVE 0 TO WS-CONN-FOUND-FLAG
+           PERFORM VARYING WS-CONN-INDEX FROM 1 BY 1
+               UNTIL WS-CONN-INDEX > WS-CONNECTIONS-COUNT
+               IF WS-CONN-IS-ACCEPTED(WS-CONN-INDEX) AND
+                  (WS-CONN-REQUESTER(WS-CONN-INDEX) = WS-CURRENT-USER
+                   OR WS-CONN-RECIPIENT(WS-CONN-INDEX) =
+                       WS-CURRENT-USER)
+                   MOVE 1 TO WS-CONN-FOUND-FLAG
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   IF WS-CONN-REQUESTER(WS-CONN-INDEX) =
+                           WS-CURRENT-USER
+                       STRING FUNCTION TRIM(
+                           WS-CONN-RECIPIENT(WS-CONN-INDEX))
+                           DELIMITED SIZE INTO WS-OUTPUT-LINE
+                   ELSE
+                       STRING FUNCTION TRIM(
+                           WS-CONN-REQUESTER(WS-CONN-INDEX))
+                           DELIMITED SIZE INTO WS-OUTPUT-LINE
+                   END-IF
+                   PERFORM WRITE-OUTPUT
+               END-IF
+           END-PERFORM
+
+           IF NOT CONN-WAS-FOUND
+               MOVE "You have no connections yet." TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+           END-IF.
+
+      *================================================================*
+      * SKILLS MENU (DM: USF2-131, USF2-132)
+      *================================================================*
+       
+       SKILLS-MENU.
+           MOVE "S" TO WS-CURRENT-MENU-CODE
+           PERFORM UNTIL EXIT-PROGRAM
+               PERFORM DISPLAY-SKILLS-OPTIONS
+               PERFORM READ-USER-INPUT
+
+               IF EXIT-PROGRAM
+                   EXIT PERFORM
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN WS-USER-INPUT(1:1) = "1"
+                       MOVE 1 TO WS-SKILL-NUMBER
+                       MOVE "Python Programming" TO WS-SKILL-NAME
+                       PERFORM ENROLL-OR-COMPLETE-SKILL
+                   WHEN WS-USER-INPUT(1:1) = "2"
+                       MOVE 2 TO WS-SKILL-NUMBER
+                       MOVE "Data Analysis" TO WS-SKILL-NAME
+                       PERFORM ENROLL-OR-COMPLETE-SKILL
+                   WHEN WS-USER-INPUT(1:1) = "3"
+                       MOVE 3 TO WS-SKILL-NUMBER
+                       MOVE "Machine Learning" TO WS-SKILL-NAME
+                       PERFORM ENROLL-OR-COMPLETE-SKILL
+                   WHEN WS-USER-INPUT(1:1) = "4"
+                       MOVE 4 TO WS-SKILL-NUMBER
+                       MOVE "Web Development" TO WS-SKILL-NAME
+                       PERFORM ENROLL-OR-COMPLETE-SKILL
+                   WHEN WS-USER-INPUT(1:1) = "5"
+                       MOVE 5 TO WS-SKILL-NUMBER
+                       MOVE "Database Management" TO WS-SKILL-NAME
+                       PERFORM ENROLL-OR-COMPLETE-SKILL
+                   WHEN WS-USER-INPUT(1:1) = "6"
+      *                DM (USF2-132): Return to previous menu
+                       EXIT PERFORM
+                   WHEN OTHER
+                       MOVE "Invalid choice. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM WRITE-OUTPUT
+               END-EVALUATE
+           END-PERFORM
+           MOVE "P" TO WS-CURRENT-MENU-CODE.
+
+       DISPLAY-SKILLS-OPTIONS.
+      *    DM (USF2-131): Display 5 skills, marked with the caller's
+      *    enrollment/completion status from LEARNING-RECORDS-FILE
+           MOVE "Learn a New Skill:" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE 1 TO WS-SKILL-NUMBER
+           MOVE "1. Python Programming" TO WS-SKILL-LABEL
+           PERFORM DISPLAY-SKILL-LINE
+           MOVE 2 TO WS-SKILL-NUMBER
+           MOVE "2. Data Analysis" TO WS-SKILL-LABEL
+           PERFORM DISPLAY-SKILL-LINE
+           MOVE 3 TO WS-SKILL-NUMBER
+           MOVE "3. Machine Learning" TO WS-SKILL-LABEL
+           PERFORM DISPLAY-SKILL-LINE
+           MOVE 4 TO WS-SKILL-NUMBER
+           MOVE "4. Web Development" TO WS-SKILL-LABEL
+           PERFORM DISPLAY-SKILL-LINE
+           MOVE 5 TO WS-SKILL-NUMBER
+           MOVE "5. Database Management" TO WS-SKILL-LABEL
+           PERFORM DISPLAY-SKILL-LINE
+      *    DM (USF2-132): Option to go back
+           MOVE "6. Go Back" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "Enter your choice: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       DISPLAY-SKILL-LINE.
+           PERFORM FIND-LEARNING-RECORD
+           MOVE SPACES TO WS-OUTPUT-LINE
+           IF NOT LEARNING-WAS-FOUND
+               STRING WS-SKILL-LABEL DELIMITED SIZE
+                      INTO WS-OUTPUT-LINE
+           ELSE
+               IF WS-SKILL-IS-COMPLETED(WS-LEARN-INDEX)
+                   STRING FUNCTION TRIM(WS-SKILL-LABEL) DELIMITED SIZE
+                          " (completed)" DELIMITED SIZE
+                          INTO WS-OUTPUT-LINE
+               ELSE
+                   STRING FUNCTION TRIM(WS-SKILL-LABEL) DELIMITED SIZE
+                          " (enrolled)" DELIMITED SIZE
+                          INTO WS-OUTPUT-LINE
+               END-IF
+           END-IF
+           PERFORM WRITE-OUTPUT.
+
+      *================================================================*
+      * SKILLS ENROLLMENT - LEARNING-RECORDS-FILE lookup/update
+      *================================================================*
+
+       FIND-LEARNING-RECORD.
+           MOVE 0 TO WS-LEARN-FOUND-FLAG
+           MOVE 0 TO WS-LEARN-INDEX
+           PERFORM VARYING WS-LEARN-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-LEARN-SEARCH-IDX > WS-LEARNING-COUNT
+                   OR LEARNING-WAS-FOUND
+               IF WS-CURRENT-USER =
+                      WS-LEARN-USERNAME(WS-LEARN-SEARCH-IDX)
+                  AND WS-SKILL-NUMBER =
+                      WS-LEARN-SKILL-ID(WS-LEARN-SEARCH-IDX)
+                   MOVE 1 TO WS-LEARN-FOUND-FLAG
+                   MOVE WS-LEARN-SEARCH-IDX TO WS-LEARN-INDEX
+               END-IF
+           END-PERFORM.
+
+       ENROLL-OR-COMPLETE-SKILL.
+           PERFORM FIND-LEARNING-RECORD
+           IF NOT LEARNING-WAS-FOUND
+               ADD 1 TO WS-LEARNING-COUNT
+               MOVE WS-CURRENT-USER TO
+                   WS-LEARN-USERNAME(WS-LEARNING-COUNT)
+               MOVE WS-SKILL-NUMBER TO
+                   WS-LEARN-SKILL-ID(WS-LEARNING-COUNT)
+               MOVE WS-SKILL-NAME TO
+                   WS-LEARN-SKILL-NAME(WS-LEARNING-COUNT)
+               MOVE FUNCTION CURRENT-DATE(1:8) TO
+                   WS-LEARN-ENROLLED-DATE(WS-LEARNING-COUNT)
+               MOVE "E" TO WS-LEARN-STATUS(WS-LEARNING-COUNT)
+               PERFORM SAVE-LEARNING-RECORDS
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "You have enrolled in " DELIMITED SIZE
+                      FUNCTION TRIM(WS-SKILL-NAME) DELIMITED SIZE
+                      "." DELIMITED SIZE
+                      INTO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+           ELSE
+               IF WS-SKILL-IS-COMPLETED(WS-LEARN-INDEX)
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "You have already completed " DELIMITED SIZE
+                          FUNCTION TRIM(WS-SKILL-NAME) DELIMITED SIZE
+                          "." DELIMITED SIZE
+                          INTO WS-OUTPUT-LINE
+                   PERFORM WRITE-OUTPUT
+               ELSE
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "You are enrolled in " DELIMITED SIZE
+                          FUNCTION TRIM(WS-SKILL-NAME) DELIMITED SIZE
+                          ". Mark as complete? (Y/N): " DELIMITED SIZE
+                          INTO WS-OUTPUT-LINE
+                   PERFORM WRITE-OUTPUT
+                   PERFORM READ-USER-INPUT
+                   IF NOT EXIT-PROGRAM
+                       IF WS-USER-INPUT(1:1) = "Y" OR
+                          WS-USER-INPUT(1:1) = "y"
+                           MOVE "C" TO WS-LEARN-STATUS(WS-LEARN-INDEX)
+                           PERFORM SAVE-LEARNING-RECORDS
+                           MOVE SPACES TO WS-OUTPUT-LINE
+                           STRING "Marked " DELIMITED SIZE
+                                  FUNCTION TRIM(WS-SKILL-NAME)
+                                      DELIMITED SIZE
+                                  " as complete!" DELIMITED SIZE
+                                  INTO WS-OUTPUT-LINE
+                           PERFORM WRITE-OUTPUT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *================================================================*
+      * LOGOUT (DM: USF2-133)
+      *================================================================*
+       
+       LOGOUT-PROCESS.
+      *    DM (USF2-133): Logout returns to main menu
+           MOVE "Logging out..." TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE WS-CURRENT-USER TO WS-AUDIT-USERNAME
+           MOVE "LOGOUT" TO WS-AUDIT-EVENT-TYPE
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT
+           PERFORM WRITE-AUDIT-RECORD
+           MOVE 0 TO WS-LOGGED-IN
+           MOVE SPACE TO WS-CURRENT-MENU-CODE.
+
+      *================================================================*
+      * EDIT PROFILE
+      *================================================================*
+
+       EDIT-PROFILE-PROCESS.
+           PERFORM FIND-CURRENT-PROFILE-INDEX
+           IF NOT PROFILE-WAS-FOUND
+               MOVE "No profile found for this account."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "E" TO WS-CURRENT-MENU-CODE
+           PERFORM UNTIL EXIT-PROGRAM
+               PERFORM DISPLAY-EDIT-PROFILE-OPTIONS
+               PERFORM READ-USER-INPUT
+
+               IF EXIT-PROGRAM
+                   EXIT PERFORM
+               END-IF
+
+               MOVE WS-USER-INPUT(1:1) TO WS-EDIT-PROFILE-CHOICE
+               EVALUATE WS-EDIT-PROFILE-CHOICE
+                   WHEN "1"
+                       PERFORM EDIT-PROFILE-FULL-NAME
+                   WHEN "2"
+                       PERFORM EDIT-PROFILE-UNIVERSITY
+                   WHEN "3"
+                       PERFORM EDIT-PROFILE-MAJOR
+                   WHEN "4"
+                       PERFORM EDIT-PROFILE-GRAD-YEAR
+                   WHEN "5"
+                       PERFORM EDIT-PROFILE-PASSWORD
+                   WHEN "6"
+                       EXIT PERFORM
+                   WHEN OTHER
+                       MOVE "Invalid choice. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM WRITE-OUTPUT
+               END-EVALUATE
+           END-PERFORM
+           MOVE "P" TO WS-CURRENT-MENU-CODE.
+
+       FIND-CURRENT-PROFILE-INDEX.
+           MOVE 0 TO WS-PROFILE-FOUND-FLAG
+           MOVE 0 TO WS-PROFILE-INDEX
+           PERFORM VARYING WS-PROFILE-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-PROFILE-SEARCH-IDX > WS-PROFILES-COUNT
+                   OR PROFILE-WAS-FOUND
+               IF WS-PROF-USERNAME(WS-PROFILE-SEARCH-IDX) =
+                   WS-CURRENT-USER
+                   MOVE 1 TO WS-PROFILE-FOUND-FLAG
+                   MOVE WS-PROFILE-SEARCH-IDX TO WS-PROFILE-INDEX
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-EDIT-PROFILE-OPTIONS.
+           MOVE "Edit Profile:" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "1. Edit full name" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "2. Edit university" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "3. Edit major" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "4. Edit graduation year" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "5. Change password" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "6. Done" TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           MOVE "Enter your choice: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       EDIT-PROFILE-FULL-NAME.
+           MOVE "Enter your new full name: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO
+               WS-PROF-FULL-NAME(WS-PROFILE-INDEX)
+           PERFORM SAVE-PROFILES
+           MOVE "Full name updated." TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       EDIT-PROFILE-UNIVERSITY.
+           MOVE "Enter your new university: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO
+               WS-PROF-UNIVERSITY(WS-PROFILE-INDEX)
+           PERFORM SAVE-PROFILES
+           MOVE "University updated." TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       EDIT-PROFILE-MAJOR.
+           MOVE "Enter your new major: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO
+               WS-PROF-MAJOR(WS-PROFILE-INDEX)
+           PERFORM SAVE-PROFILES
+           MOVE "Major updated." TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       EDIT-PROFILE-GRAD-YEAR.
+           MOVE "Enter your new expected graduation year: "
+               TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-USER-INPUT))
+               TO WS-PROF-GRAD-YEAR(WS-PROFILE-INDEX)
+           PERFORM SAVE-PROFILES
+           MOVE "Graduation year updated." TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
+       EDIT-PROFILE-PASSWORD.
+           MOVE "Enter your new password: " TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-USER-INPUT
+           IF EXIT-PROGRAM
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-INPUT-PASSWORD
+
+           PERFORM VALIDATE-PASSWORD
+           IF NOT PASSWORD-IS-VALID
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-INPUT-PASSWORD TO WS-HASH-INPUT
+           PERFORM HASH-PASSWORD
+
+           MOVE WS-CURRENT-USER TO WS-PH-TARGET-USERNAME
+           PERFORM CHECK-PASSWORD-HISTORY
+           IF PASSWORD-WAS-REUSED
+               MOVE "You can't reuse one of your recent passwords."
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-ACCOUNT-COUNT
+               IF WS-ACCT-USERNAME(WS-INDEX) = WS-CURRENT-USER
+                   MOVE WS-PASSWORD-HASH TO
+                       WS-ACCT-PASSWORD(WS-INDEX)
+               END-IF
+           END-PERFORM
+           PERFORM ADD-PASSWORD-HISTORY-RECORD
+           PERFORM SAVE-ACCOUNTS
+           PERFORM SAVE-PASSWORD-HISTORY
+
+           MOVE "Password updated." TO WS-OUTPUT-LINE
+           PERFORM WRITE-OUTPUT.
+
